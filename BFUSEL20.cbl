@@ -81,6 +81,11 @@
       *   1001   | PB RECUPERATION DATE DU JOUR VIA MGDATR03           *
       *__________|_____________________________________________________*
       *          |                                                     *
+151990*   1002   | GIIN DE L'ENTITE DU FICHIER DFUSLE21 DIFFERENT DU   *
+151990*          | GIIN DEMANDE EN PARAMETRE SYSIN (retraitement      *
+151990*          | d'une seule entité déclarante)                    *
+      *__________|_____________________________________________________*
+      *          |                                                     *
       *   2011   | PB OUVERTURE FICHIER DFUSLE21                       *
       *__________|_____________________________________________________*
       *          |                                                     *
@@ -119,6 +124,28 @@
 151225*  MCHA  !04/05/2015!20151225!TRAITEMENT DES CARATERES SPECIAUX  *
       *================================================================*
 151345*  MCHA  !12/06/2015!20151345!AJOUT MAJ ECV RECALCITRANT         *
+      *================================================================*
+151678*  MCHA  !03/09/2015!20151678!ACTIVATION BLOC PAYMENT/PAYMENTAMNT*
+      *================================================================*
+151900*  MCHA  !17/09/2015!20151900!PLUSIEURS POOLREPORT PAR CLIENT    *
+      *================================================================*
+151950*  MCHA  !24/09/2015!20151950!ACTIVATION BLOC SPONSOR            *
+      *================================================================*
+151960*  MCHA  !05/10/2015!20151960!DFUSLS22 DEVIENT JOURNAL AUDIT     *
+151960*        !          !        !(GIIN, DocTypeIndic, HORODATAGE,   *
+151960*        !          !        !NB LIGNES/ENR) PAR DOCUMENT XML    *
+151960*        !          !        !TRANSMIS                           *
+      *================================================================*
+151970*  MCHA  !12/10/2015!20151970!ALIMENTATION DE MiddleName (PP)    *
+151970*        !          !        !DEPUIS LE SECOND PRENOM CAPTE      *
+      *================================================================*
+151990*  MCHA  !19/10/2015!20151990!PARAMETRE SYSIN DE CONTROLE DU GIIN*
+151990*        !          !        !POUR LE RETRAITEMENT D'UNE SEULE   *
+151990*        !          !        !ENTITE DECLARANTE                  *
+      *----------------------------------------------------------------*
+152089*  MCHA  !26/10/2015!20152089!ALIMENTATION AUTOMATIQUE DE LA     *
+152089*        !          !        !BALISE Warning DE MessageSpec EN   *
+152089*        !          !        !CAS DE TIN MANQUANT SUR UN COMPTE  *
       ******************************************************************
 
       *****************************************************************
@@ -148,6 +175,9 @@
            FILE STATUS FS-S01.
 150978*
 150978* Fichier de MAJ des table TBFIDFUS, TBREPFUS et TBRBRFUS
+151960* (type 'FID'/'REP'/'RBR'/'LCC'/'CLI'/'CLR'), complété par un
+151960* enregistrement d'audit (type 'AUD') à chaque document XML
+151960* transmis (cf ECRT-FICH-S02-AUDIT)
 150978*
 150978     SELECT DFUSLS22 ASSIGN             TO DFUSLS22
 150978     FILE STATUS FS-S02.
@@ -263,6 +293,179 @@
           15  WS-L-PREFIXE-ELEMENT     PIC  X(80).
         05    WS-Q-PREFIXE-ELEMENT-TAB PIC  9(04) BINARY VALUE 27.
 
+      *   *******************************
+      *   *  table des devises ISO 4217 *
+      *   *                             *
+      *   *******************************
+
+      *   Codes devise ISO 4217 en circulation - utilisée pour
+      *   contrôler WS-C-DEV avant alimentation d'AccountBalance,
+      *   Payment/PaymentAmnt et PoolBalance (GAMA 20151980)
+
+151980 01     WS-T-DEVISE-ISO.
+151980  05    FILLER PIC X(03) VALUE 'AED'.
+151980  05    FILLER PIC X(03) VALUE 'AFN'.
+151980  05    FILLER PIC X(03) VALUE 'ALL'.
+151980  05    FILLER PIC X(03) VALUE 'AMD'.
+151980  05    FILLER PIC X(03) VALUE 'ANG'.
+151980  05    FILLER PIC X(03) VALUE 'AOA'.
+151980  05    FILLER PIC X(03) VALUE 'ARS'.
+151980  05    FILLER PIC X(03) VALUE 'AUD'.
+151980  05    FILLER PIC X(03) VALUE 'AWG'.
+151980  05    FILLER PIC X(03) VALUE 'AZN'.
+151980  05    FILLER PIC X(03) VALUE 'BAM'.
+151980  05    FILLER PIC X(03) VALUE 'BBD'.
+151980  05    FILLER PIC X(03) VALUE 'BDT'.
+151980  05    FILLER PIC X(03) VALUE 'BGN'.
+151980  05    FILLER PIC X(03) VALUE 'BHD'.
+151980  05    FILLER PIC X(03) VALUE 'BIF'.
+151980  05    FILLER PIC X(03) VALUE 'BMD'.
+151980  05    FILLER PIC X(03) VALUE 'BND'.
+151980  05    FILLER PIC X(03) VALUE 'BOB'.
+151980  05    FILLER PIC X(03) VALUE 'BRL'.
+151980  05    FILLER PIC X(03) VALUE 'BSD'.
+151980  05    FILLER PIC X(03) VALUE 'BTN'.
+151980  05    FILLER PIC X(03) VALUE 'BWP'.
+151980  05    FILLER PIC X(03) VALUE 'BYN'.
+151980  05    FILLER PIC X(03) VALUE 'BZD'.
+151980  05    FILLER PIC X(03) VALUE 'CAD'.
+151980  05    FILLER PIC X(03) VALUE 'CDF'.
+151980  05    FILLER PIC X(03) VALUE 'CHF'.
+151980  05    FILLER PIC X(03) VALUE 'CLP'.
+151980  05    FILLER PIC X(03) VALUE 'CNY'.
+151980  05    FILLER PIC X(03) VALUE 'COP'.
+151980  05    FILLER PIC X(03) VALUE 'CRC'.
+151980  05    FILLER PIC X(03) VALUE 'CUC'.
+151980  05    FILLER PIC X(03) VALUE 'CUP'.
+151980  05    FILLER PIC X(03) VALUE 'CVE'.
+151980  05    FILLER PIC X(03) VALUE 'CZK'.
+151980  05    FILLER PIC X(03) VALUE 'DJF'.
+151980  05    FILLER PIC X(03) VALUE 'DKK'.
+151980  05    FILLER PIC X(03) VALUE 'DOP'.
+151980  05    FILLER PIC X(03) VALUE 'DZD'.
+151980  05    FILLER PIC X(03) VALUE 'EGP'.
+151980  05    FILLER PIC X(03) VALUE 'ERN'.
+151980  05    FILLER PIC X(03) VALUE 'ETB'.
+151980  05    FILLER PIC X(03) VALUE 'EUR'.
+151980  05    FILLER PIC X(03) VALUE 'FJD'.
+151980  05    FILLER PIC X(03) VALUE 'FKP'.
+151980  05    FILLER PIC X(03) VALUE 'GBP'.
+151980  05    FILLER PIC X(03) VALUE 'GEL'.
+151980  05    FILLER PIC X(03) VALUE 'GHS'.
+151980  05    FILLER PIC X(03) VALUE 'GIP'.
+151980  05    FILLER PIC X(03) VALUE 'GMD'.
+151980  05    FILLER PIC X(03) VALUE 'GNF'.
+151980  05    FILLER PIC X(03) VALUE 'GTQ'.
+151980  05    FILLER PIC X(03) VALUE 'GYD'.
+151980  05    FILLER PIC X(03) VALUE 'HKD'.
+151980  05    FILLER PIC X(03) VALUE 'HNL'.
+151980  05    FILLER PIC X(03) VALUE 'HRK'.
+151980  05    FILLER PIC X(03) VALUE 'HTG'.
+151980  05    FILLER PIC X(03) VALUE 'HUF'.
+151980  05    FILLER PIC X(03) VALUE 'IDR'.
+151980  05    FILLER PIC X(03) VALUE 'ILS'.
+151980  05    FILLER PIC X(03) VALUE 'INR'.
+151980  05    FILLER PIC X(03) VALUE 'IQD'.
+151980  05    FILLER PIC X(03) VALUE 'IRR'.
+151980  05    FILLER PIC X(03) VALUE 'ISK'.
+151980  05    FILLER PIC X(03) VALUE 'JMD'.
+151980  05    FILLER PIC X(03) VALUE 'JOD'.
+151980  05    FILLER PIC X(03) VALUE 'JPY'.
+151980  05    FILLER PIC X(03) VALUE 'KES'.
+151980  05    FILLER PIC X(03) VALUE 'KGS'.
+151980  05    FILLER PIC X(03) VALUE 'KHR'.
+151980  05    FILLER PIC X(03) VALUE 'KMF'.
+151980  05    FILLER PIC X(03) VALUE 'KPW'.
+151980  05    FILLER PIC X(03) VALUE 'KRW'.
+151980  05    FILLER PIC X(03) VALUE 'KWD'.
+151980  05    FILLER PIC X(03) VALUE 'KYD'.
+151980  05    FILLER PIC X(03) VALUE 'KZT'.
+151980  05    FILLER PIC X(03) VALUE 'LAK'.
+151980  05    FILLER PIC X(03) VALUE 'LBP'.
+151980  05    FILLER PIC X(03) VALUE 'LKR'.
+151980  05    FILLER PIC X(03) VALUE 'LRD'.
+151980  05    FILLER PIC X(03) VALUE 'LSL'.
+151980  05    FILLER PIC X(03) VALUE 'LYD'.
+151980  05    FILLER PIC X(03) VALUE 'MAD'.
+151980  05    FILLER PIC X(03) VALUE 'MDL'.
+151980  05    FILLER PIC X(03) VALUE 'MGA'.
+151980  05    FILLER PIC X(03) VALUE 'MKD'.
+151980  05    FILLER PIC X(03) VALUE 'MMK'.
+151980  05    FILLER PIC X(03) VALUE 'MNT'.
+151980  05    FILLER PIC X(03) VALUE 'MOP'.
+151980  05    FILLER PIC X(03) VALUE 'MRU'.
+151980  05    FILLER PIC X(03) VALUE 'MUR'.
+151980  05    FILLER PIC X(03) VALUE 'MVR'.
+151980  05    FILLER PIC X(03) VALUE 'MWK'.
+151980  05    FILLER PIC X(03) VALUE 'MXN'.
+151980  05    FILLER PIC X(03) VALUE 'MYR'.
+151980  05    FILLER PIC X(03) VALUE 'MZN'.
+151980  05    FILLER PIC X(03) VALUE 'NAD'.
+151980  05    FILLER PIC X(03) VALUE 'NGN'.
+151980  05    FILLER PIC X(03) VALUE 'NIO'.
+151980  05    FILLER PIC X(03) VALUE 'NOK'.
+151980  05    FILLER PIC X(03) VALUE 'NPR'.
+151980  05    FILLER PIC X(03) VALUE 'NZD'.
+151980  05    FILLER PIC X(03) VALUE 'OMR'.
+151980  05    FILLER PIC X(03) VALUE 'PAB'.
+151980  05    FILLER PIC X(03) VALUE 'PEN'.
+151980  05    FILLER PIC X(03) VALUE 'PGK'.
+151980  05    FILLER PIC X(03) VALUE 'PHP'.
+151980  05    FILLER PIC X(03) VALUE 'PKR'.
+151980  05    FILLER PIC X(03) VALUE 'PLN'.
+151980  05    FILLER PIC X(03) VALUE 'PYG'.
+151980  05    FILLER PIC X(03) VALUE 'QAR'.
+151980  05    FILLER PIC X(03) VALUE 'RON'.
+151980  05    FILLER PIC X(03) VALUE 'RSD'.
+151980  05    FILLER PIC X(03) VALUE 'RUB'.
+151980  05    FILLER PIC X(03) VALUE 'RWF'.
+151980  05    FILLER PIC X(03) VALUE 'SAR'.
+151980  05    FILLER PIC X(03) VALUE 'SBD'.
+151980  05    FILLER PIC X(03) VALUE 'SCR'.
+151980  05    FILLER PIC X(03) VALUE 'SDG'.
+151980  05    FILLER PIC X(03) VALUE 'SEK'.
+151980  05    FILLER PIC X(03) VALUE 'SGD'.
+151980  05    FILLER PIC X(03) VALUE 'SHP'.
+151980  05    FILLER PIC X(03) VALUE 'SLE'.
+151980  05    FILLER PIC X(03) VALUE 'SOS'.
+151980  05    FILLER PIC X(03) VALUE 'SRD'.
+151980  05    FILLER PIC X(03) VALUE 'SSP'.
+151980  05    FILLER PIC X(03) VALUE 'STN'.
+151980  05    FILLER PIC X(03) VALUE 'SVC'.
+151980  05    FILLER PIC X(03) VALUE 'SYP'.
+151980  05    FILLER PIC X(03) VALUE 'SZL'.
+151980  05    FILLER PIC X(03) VALUE 'THB'.
+151980  05    FILLER PIC X(03) VALUE 'TJS'.
+151980  05    FILLER PIC X(03) VALUE 'TMT'.
+151980  05    FILLER PIC X(03) VALUE 'TND'.
+151980  05    FILLER PIC X(03) VALUE 'TOP'.
+151980  05    FILLER PIC X(03) VALUE 'TRY'.
+151980  05    FILLER PIC X(03) VALUE 'TTD'.
+151980  05    FILLER PIC X(03) VALUE 'TWD'.
+151980  05    FILLER PIC X(03) VALUE 'TZS'.
+151980  05    FILLER PIC X(03) VALUE 'UAH'.
+151980  05    FILLER PIC X(03) VALUE 'UGX'.
+151980  05    FILLER PIC X(03) VALUE 'USD'.
+151980  05    FILLER PIC X(03) VALUE 'UYU'.
+151980  05    FILLER PIC X(03) VALUE 'UZS'.
+151980  05    FILLER PIC X(03) VALUE 'VES'.
+151980  05    FILLER PIC X(03) VALUE 'VND'.
+151980  05    FILLER PIC X(03) VALUE 'VUV'.
+151980  05    FILLER PIC X(03) VALUE 'WST'.
+151980  05    FILLER PIC X(03) VALUE 'XAF'.
+151980  05    FILLER PIC X(03) VALUE 'XCD'.
+151980  05    FILLER PIC X(03) VALUE 'XOF'.
+151980  05    FILLER PIC X(03) VALUE 'XPF'.
+151980  05    FILLER PIC X(03) VALUE 'YER'.
+151980  05    FILLER PIC X(03) VALUE 'ZAR'.
+151980  05    FILLER PIC X(03) VALUE 'ZMW'.
+151980  05    FILLER PIC X(03) VALUE 'ZWG'.
+151980 01     WS-T-DEVISE-ISO-TAB REDEFINES WS-T-DEVISE-ISO.
+151980  05    WS-C-DEVISE-ISO          OCCURS 157 PIC X(03).
+151980 01     WS-C-DEV-CTRL            PIC X(03) VALUE SPACE.
+151980 01     WS-C-DEVISE-OK           PIC 9(01) VALUE ZERO.
+151980  88    DEVISE-ISO-OK                       VALUE 1.
+
       ***************************************
       *                                     *
       *      VARIABLES DU TRAVAIL           *
@@ -286,6 +489,26 @@
         05    WS-DOCTYPEINDIC           PIC X(07).
         05    WS-DOCREFID               PIC X(80).
 
+151960*    ENREGISTREMENT D'AUDIT DE TRACABILITE ECRIT SUR DFUSLS22 A
+151960*    CHAQUE DOCUMENT XML TRANSMIS (ReportingFI, AccountReport,
+151960*    PoolReport), EN COMPLEMENT DES ENREGISTREMENTS DE MAJ
+151960*    TBFIDFUS/TBREPFUS/TBRBRFUS/TBLCCFUS/TBCLIFUS/TBCLRFUS DEJA
+151960*    PORTES PAR CE FICHIER ; REPERE PAR LE CODE 'AUD' EN TETE, PAR
+151960*    SYMETRIE AVEC LES CODES 'FID'/'REP'/'RBR'/'LCC'/'CLI'/'CLR'
+151960*    DEJA UTILISES SUR LE DISCRIMINANT E01-C-ENTIT EN ENTREE
+151960 01     WS-ENR-AUDIT-S02.
+151960  05    WS-AUD-C-TYPE-ENR         PIC X(03)  VALUE 'AUD'.
+151960  05    WS-AUD-I-REF-GIIN         PIC X(20)  VALUE SPACES.
+151960  05    WS-AUD-C-DOCTYPEINDIC     PIC X(07)  VALUE SPACES.
+151960  05    WS-AUD-I-DOCREFID         PIC X(80)  VALUE SPACES.
+151960  05    WS-AUD-D-HORODATAGE.
+151960   10    WS-AUD-DATE              PIC X(10)  VALUE SPACES.
+151960   10    FILLER                   PIC X(01)  VALUE 'T'.
+151960   10    WS-AUD-HEURE             PIC X(08)  VALUE SPACES.
+151960  05    WS-AUD-Q-NB-LIGNE         PIC 9(05)  VALUE ZERO.
+151960  05    WS-AUD-Q-NB-ENR           PIC 9(09)  VALUE ZERO.
+151960  05    FILLER                   PIC X(1357) VALUE SPACES.
+
 MCHA+  01     L                         PIC  9(08) BINARY VALUE ZERO.
 151225 01     I-SP                      PIC  9(08) BINARY VALUE ZERO.
 151225 01     CAR-SP                    PIC  X(01) VALUE SPACES.
@@ -404,8 +627,16 @@ MCHA  *      Type de FATCA                                              00030400
 "            10  WS-D-REF-FIC-INIT               PIC X(026).            00031400
 "     *      Référence du fichier de reporting FATCAn                   00031700
 "            10  WS-I-REF-FIC                    PIC X(055).            00031900
+151950*      Filiale déclarante sous sponsor (GAMA 20151950)
+151950*      Indicateur de reporting sous sponsor
+151950       10  WS-C-IND-SPONSOR                PIC X(001).
+151950        88 SPONSOR-OUI                         VALUE '1'.
+151950*      Identification de l'entité sponsor (GIIN)
+151950       10  WS-C-REF-GIIN-SPONSOR           PIC X(020).
+151950*      Raison sociale de l'entité sponsor
+151950       10  WS-L-RAISON-SOCIALE-SPONSOR     PIC X(060).
 "     *      FILLER                                                     00032200
-MCHA         10 WS-FILLER                       PIC X(540).             00032300
+MCHA         10 WS-FILLER                       PIC X(459).             00032300
                                                                         00033500
             08   WS-G-DATA-TET-ADR.
 
@@ -648,6 +879,19 @@ MCHA+         15 WS-C-TITRE-CVLTE-F              PIC X(001).
 150978*    Compteur de PoolReport
 150978 01  WS-Q-PoolReport             PIC 9(09) BINARY VALUE ZERO.
 
+151900*    Liste des catégories de recalcitrants accumulées pour le
+151900*    client courant, afin d'émettre tous les PoolReport du
+151900*    client dans un seul message (PoolReport OCCURS 0 TO 3)
+151900 01  WS-Q-LIST-POOL              PIC 9(01) VALUE ZERO.
+151900 01  WS-T-LIST-POOL OCCURS 3.
+151900    05 WS-C-REF-BLOC-RECAL-POOL  PIC X(080).
+151900    05 WS-C-REF-BLOC-RLC-INIT-POOL PIC X(080).
+151900    05 WS-C-TYPE-RECAL-POOL      PIC X(008).
+151900    05 WS-Q-NBR-CPT-POOL         PIC 9(009).
+151900    05 WS-C-DEV-POOL             PIC X(003).
+151900    05 WS-Q-NBR-DEC-POOL         PIC 9(001).
+151900    05 WS-M-MNT-POOL             PIC 9(018).
+
       *   Booléen pour indiquer fin du fichier
        01 TOP-FIN-DFUSLE21             PIC X(1)  VALUE SPACE.
           88 FIN-DFUSLE21                        VALUE 'O'.
@@ -668,6 +912,26 @@ MCHA+         15 WS-C-TITRE-CVLTE-F              PIC X(001).
       *   Indice pour lignes à afficher par MCCDBILA
        01 WS-DISP                      PIC 9(2) VALUE ZEROES.
 
+151990*   Paramètre SYSIN : GIIN de l'entité à retraiter seule (cf
+151990*   LECTURE-SYSIN) ; laissé à SPACES pour un passage batch
+151990*   normal, sans contrôle particulier sur l'entité du DFUSLE21
+151990 01 SYSIN-80.
+151990    05 SYSIN-I-GIIN-ENT           PIC X(20) VALUE SPACES.
+151990    05 SYSIN-FILLER               PIC X(60) VALUE SPACES.
+
+152089*   Indicateur de donnée dégradée détectée pendant le pré-
+152089*   parcours du fichier DFUSLE21 (cf PRE-SCAN-WARNING) ; un
+152089*   TIN manquant sur un compte fait passer l'indicateur à OUI,
+152089*   ce qui alimente la balise Warning de MessageSpec (cf
+152089*   ALIM-ARBR-MessageSpec)
+152089 01 TOP-WARNING-DEGRADE           PIC X(1)  VALUE SPACE.
+152089    88 WARNING-DEGRADE-OUI                  VALUE 'O'.
+152089    88 WARNING-DEGRADE-NON                  VALUE 'N'.
+
+152089*   Nombre de comptes à TIN manquant détectés par le pré-
+152089*   parcours du fichier DFUSLE21
+152089 01 WS-Q-NB-TIN-MANQUANT          PIC 9(05) VALUE ZERO.
+
 
 
       *******************************
@@ -817,6 +1081,12 @@ MCHA+         15 WS-C-TITRE-CVLTE-F              PIC X(001).
 
 150978        IF E01-C-ENR NOT = '30'
 
+151900           IF WS-Q-LIST-POOL > 0
+151900*             Fin de la série de catégories de recalcitrants du
+151900*             client courant : émettre le PoolReport groupé
+151900              PERFORM FLUSH-ARBR-PoolReport
+151900           END-IF
+
                  PERFORM TRAIT-RUPT-CNT-CLI
 
 150978*          IF RUPTURE-CNT-CLI
@@ -859,14 +1129,10 @@ MCHA                SET EXIST-ACCOUNT-OK TO TRUE
 150978           END-IF
 150978
 150978*==>       Intégration des clients récalcitrants
-150978*          Init données PoolReport
-150978           PERFORM INIT-ARBR-PoolReport
-150978*          Alim données PoolReport
-150978           PERFORM ALIM-ARBR-PoolReport
-150978*          générer bloc PoolReport
-150978           PERFORM GENER-XML-PoolReport
-150978*          Ecriture du PoolReport
-150978           PERFORM ECRT-WS-G-XML
+151900*          Accumuler la catégorie courante ; le message n'est
+151900*          généré qu'une fois toutes les catégories du client
+151900*          lues (cf. FLUSH-ARBR-PoolReport ci-dessus)
+151900           PERFORM ACCUM-ARBR-PoolReport
 150978        END-IF
 150978
 150978        IF E01-C-ENR = '40'
@@ -895,6 +1161,12 @@ MCHA+                  MOVE E01-G-DATA-MAJ-CLR TO MJ00-CFUSMJ00
 
            END-PERFORM
 
+151900     IF WS-Q-LIST-POOL > 0
+151900*       Dernier client du fichier terminé par une fin de
+151900*       fichier physique plutôt que par l'enregistrement '90'
+151900        PERFORM FLUSH-ARBR-PoolReport
+151900     END-IF
+
       *    C-ENR = '99'
       *    Traitement enqueue
 150978     IF WS-NB-LECT-E01 NOT = ZERO
@@ -929,6 +1201,15 @@ MCHA+                  MOVE E01-G-DATA-MAJ-CLR TO MJ00-CFUSMJ00
 150978*    Ouverture du fichier DFUSLS22
 150978     PERFORM OUVR-FICH-S02
 
+151990*    Lecture du paramètre SYSIN (GIIN retraitement mono-entité)
+151990     PERFORM LECTURE-SYSIN
+
+152089*    Pré-parcours du DFUSLE21 pour détecter les données
+152089*    dégradées à signaler dans la balise Warning (doit se faire
+152089*    avant TRAIT-TET, qui écrit l'entête MessageSpec sur
+152089*    DFUSLS21 avant la lecture des comptes)
+152089     PERFORM PRE-SCAN-WARNING
+
       *    Affichage bilan du début d'execution
            PERFORM AFFICH-BILAN-DEB
 
@@ -945,6 +1226,18 @@ MCHA+                  MOVE E01-G-DATA-MAJ-CLR TO MJ00-CFUSMJ00
       *       Alimentation données entité déclarante
               PERFORM ALIM-DATA-WS-TET-END
 
+151990*       Contrôle du GIIN de retraitement mono-entité (cf
+151990*       LECTURE-SYSIN) : si un GIIN est demandé en paramètre et
+151990*       qu'il ne correspond pas à l'entité du DFUSLE21 en cours,
+151990*       on abend plutôt que de régénérer la mauvaise entité
+151990        IF SYSIN-I-GIIN-ENT NOT = SPACES
+151990            IF SYSIN-I-GIIN-ENT NOT =
+151990                WS-C-REF-GIIN OF WS-G-DATA-TET-END
+151990                MOVE 1002           TO WS-CODE-ABEND
+151990                PERFORM TRAIT-ABEND
+151990            END-IF
+151990        END-IF
+
       *       Lecture Ligne entité déclarante - Adresse
               PERFORM LECT-FICH-E01
 
@@ -1094,8 +1387,31 @@ MCHA+ *       DISPLAY 'WS-C-TYPE-FATCA ' WS-DOCREFID(1:7)
            MOVE 'FATCA'                TO MessageType
                                        OF MessageSpec
 
-           MOVE 0                      TO Warning--C
-                                       OF MessageSpec-COUNTERS
+152089*    Balise Warning : alimentée si le pré-parcours du fichier
+152089*    DFUSLE21 a détecté un compte à TIN manquant (cf PRE-SCAN-
+152089*    WARNING) - un tel compte part quand même dans le message,
+152089*    mais avec cette réserve signalée pour la relecture en aval
+152089     IF WARNING-DEGRADE-OUI
+152089        MOVE 1                   TO Warning--C
+152089                                 OF MessageSpec-COUNTERS
+
+152089        move 1                   to ws-b-string-sep
+152089        move 3                   to ws-q-string-tab
+152089        MOVE 'TIN MANQUANT SUR'   TO ws-l-string-in (1)
+152089        MOVE WS-Q-NB-TIN-MANQUANT TO ws-l-string-in (2)
+152089        MOVE 'COMPTE(S)'          TO ws-l-string-in (3)
+
+152089        perform trait-string
+
+152089        move ws-l-string-out(1:ws-q-string-out)
+152089                                 TO Warning
+152089                                 OF MessageSpec
+152089                                   (Warning--C
+152089                                 OF MessageSpec-COUNTERS)
+152089     ELSE
+152089        MOVE 0                   TO Warning--C
+152089                                 OF MessageSpec-COUNTERS
+152089     END-IF
 
            MOVE 0                      TO Contact--C
                                        OF MessageSpec-COUNTERS
@@ -1369,8 +1685,12 @@ MCHA+-     END-IF
 
       *    Balise ReportingGroup
 
-           MOVE 0                      TO Sponsor--C
-                                       OF ReportingGroup-COUNTERS
+151950     IF SPONSOR-OUI OF WS-G-DATA-TET-END
+151950        PERFORM ALIM-ARBR-Sponsor
+151950     ELSE
+151950        MOVE 0                   TO Sponsor--C
+151950                                 OF ReportingGroup-COUNTERS
+151950     END-IF
 
            MOVE 0                      TO Intermediary--C
                                        OF ReportingGroup-COUNTERS
@@ -1382,6 +1702,203 @@ MCHA+-     END-IF
                                        OF ReportingGroup-COUNTERS
            .
 
+151950*-----------------*
+151950 ALIM-ARBR-Sponsor.
+151950*-----------------*
+
+151950*    Balise Sponsor (déclaration pour compte d'une entité
+151950*    sponsorisée - GAMA 20151950)
+
+151950     MOVE 1                      TO Sponsor--C
+151950                                 OF ReportingGroup-COUNTERS
+
+151950     MOVE 1                      TO ResCountryCode--C
+151950                                 OF Sponsor-COUNTERS
+
+151950     MOVE WS-C-PAYS-ADR
+151950       OF WS-G-DATA-TET-ADR      TO ResCountryCode
+151950                                 OF Sponsor
+151950                                   (ResCountryCode--C
+151950                                 OF Sponsor-COUNTERS)
+
+151950     MOVE 1                      TO TIN--C
+151950                                 OF Sponsor-COUNTERS
+
+151950     MOVE WS-C-REF-GIIN-SPONSOR
+151950       OF WS-G-DATA-TET-END      TO tech-text
+151950                                 OF TIN
+151950                                 OF Sponsor
+151950                                   (TIN--C
+151950                                 OF Sponsor-COUNTERS)
+
+151950     MOVE WS-C-PAYS-EMET-GIN
+151950       OF WS-G-DATA-TET-END      TO tech-attr-opt-issuedBy
+151950                                 OF TIN
+151950                                 OF Sponsor
+151950                                   (TIN--C
+151950                                 OF Sponsor-COUNTERS)
+
+151950     MOVE 1                      TO Name--C
+151950                                 OF Sponsor-COUNTERS
+
+151950     MOVE WS-L-RAISON-SOCIALE-SPONSOR
+151950       OF WS-G-DATA-TET-END      TO tech-text
+151950                                 OF Name
+151950                                 OF Sponsor
+151950                                   (Name--C
+151950                                 OF Sponsor-COUNTERS)
+
+151950     MOVE SPACE                  TO tech-attr-opt-nameType
+151950                                 OF Name
+151950                                 OF Sponsor
+151950                                   (Name--C
+151950                                 OF Sponsor-COUNTERS)
+
+151950     MOVE 1                      TO R-Address--C
+151950                                 OF Sponsor-COUNTERS
+
+151950     MOVE SPACE                  TO tech-attr-opt-legalAddressType
+151950                                 OF R-Address
+151950                                 OF Sponsor
+151950                                   (R-Address--C
+151950                                 OF Sponsor-COUNTERS)
+
+151950     MOVE WS-C-PAYS-ADR
+151950       OF WS-G-DATA-TET-ADR      TO CountryCode
+151950                                 OF R-Address
+151950                                 OF Sponsor
+151950                                   (R-Address--C
+151950                                 OF Sponsor-COUNTERS)
+
+151950     MOVE 0                      TO AddressFree2--C
+151950                                 OF R-Address-COUNTERS
+151950                                 OF Sponsor-COUNTERS
+
+151950     MOVE 1                      TO AddressFix--C
+151950                                 OF R-Address-COUNTERS
+151950                                 OF Sponsor-COUNTERS
+
+151950     MOVE 0                      TO Street--C
+151950                                 OF R-Address-COUNTERS
+151950                                 OF Sponsor-COUNTERS
+
+151950     MOVE 0                      TO BuildingIdentifier--C
+151950                                 OF R-Address-COUNTERS
+151950                                 OF Sponsor-COUNTERS
+
+151950     MOVE 0                      TO SuiteIdentifier--C
+151950                                 OF R-Address-COUNTERS
+151950                                 OF Sponsor-COUNTERS
+
+151950     MOVE 0                      TO FloorIdentifier--C
+151950                                 OF R-Address-COUNTERS
+151950                                 OF Sponsor-COUNTERS
+
+151950     MOVE 0                      TO DistrictName--C
+151950                                 OF R-Address-COUNTERS
+151950                                 OF Sponsor-COUNTERS
+
+151950     MOVE 0                      TO POB--C
+151950                                 OF R-Address-COUNTERS
+151950                                 OF Sponsor-COUNTERS
+
+151950     MOVE 1                      TO PostCode--C
+151950                                 OF R-Address-COUNTERS
+151950                                 OF Sponsor-COUNTERS
+
+151950     MOVE WS-C-CPOST
+151950       OF WS-G-DATA-TET-ADR      TO PostCode
+151950                                 OF R-Address
+151950                                 OF Sponsor
+151950                                   (R-Address--C
+151950                                 OF Sponsor-COUNTERS
+151950                                    AddressFix--C
+151950                                 OF Sponsor-COUNTERS
+151950                                    PostCode--C
+151950                                 OF R-Address-COUNTERS
+151950                                 OF Sponsor-COUNTERS)
+
+151950     MOVE WS-L-COMM-ADR
+151950       OF WS-G-DATA-TET-ADR      TO City
+151950                                 OF R-Address
+151950                                 OF Sponsor
+151950                                   (R-Address--C
+151950                                 OF Sponsor-COUNTERS
+151950                                    AddressFix--C
+151950                                 OF Sponsor-COUNTERS)
+
+151950     MOVE 0                      TO CountrySubentity--C
+151950                                 OF R-Address-COUNTERS
+151950                                 OF Sponsor-COUNTERS
+
+151950     MOVE 1                      TO AddressFree--C
+151950                                 OF R-Address-COUNTERS
+151950                                 OF Sponsor-COUNTERS
+
+151950     MOVE SPACE                  TO AddressFree
+151950                                 OF R-Address
+151950                                 OF Sponsor
+151950                                   (R-Address--C
+151950                                 OF Sponsor-COUNTERS
+151950                                    AddressFree--C
+151950                                 OF Sponsor-COUNTERS)
+
+151950     move 1                      to ws-b-string-sep
+151950     move 6                      to ws-q-string-tab
+151950     MOVE WS-L-INTIT-COURR-1
+151950       OF WS-G-DATA-TET-ADR      TO ws-l-string-in (1)
+151950     MOVE WS-L-INTIT-COURR-2
+151950       OF WS-G-DATA-TET-ADR      TO ws-l-string-in (2)
+151950     MOVE WS-L-ADR-LIGNE-1
+151950       OF WS-G-DATA-TET-ADR      TO ws-l-string-in (3)
+151950     MOVE WS-L-ADR-LIGNE-2
+151950       OF WS-G-DATA-TET-ADR      TO ws-l-string-in (4)
+151950     MOVE WS-L-ADR-LIGNE-3
+151950       OF WS-G-DATA-TET-ADR      TO ws-l-string-in (5)
+151950     MOVE WS-L-PAYS-ADR
+151950       OF WS-G-DATA-TET-ADR      TO ws-l-string-in (6)
+
+151950     perform trait-string
+
+151950     move ws-l-string-out(1:ws-q-string-out)
+151950                                 TO AddressFree
+151950                                 OF R-Address
+151950                                 OF Sponsor
+151950                                   (R-Address--C
+151950                                 OF Sponsor-COUNTERS
+151950                                    AddressFree--C
+151950                                 OF Sponsor-COUNTERS)
+
+151950     MOVE WS-DOCTYPEINDIC        TO DocTypeIndic
+151950                                 OF Sponsor
+
+151950     MOVE WS-DOCREFID            TO DocRefId
+151950                                 OF Sponsor
+
+151950     IF WS-DOCREFID(1:7) = 'FATCA1-' OR 'FATCA11'
+151950        MOVE 0                   TO CorrMessageRefId--C
+151950                                 OF Sponsor-COUNTERS
+151950                                    CorrDocRefId--C
+151950                                 OF Sponsor-COUNTERS
+151950     ELSE
+151950        MOVE 1                   TO CorrMessageRefId--C
+151950                                 OF Sponsor-COUNTERS
+151950                                    CorrDocRefId--C
+151950                                 OF Sponsor-COUNTERS
+151950        MOVE WS-I-REF-FIC-INIT
+151950           OF WS-G-DATA-TET-END  TO CorrMessageRefId
+151950                                 OF DocSpec
+151950                                 OF Sponsor
+151950                                   (CorrMessageRefId--C
+151950                                 OF Sponsor-COUNTERS)
+151950                                    CorrDocRefId
+151950                                 OF DocSpec
+151950                                 OF Sponsor
+151950                                   (CorrDocRefId--C
+151950                                 OF Sponsor-COUNTERS)
+151950     END-IF
+151950     .
+
       *-------------------*
        GENER-XML-FATCA-OECD.
       *-------------------*
@@ -1612,6 +2129,11 @@ MCHA++D    Display 'Payment--C  aprés   : ' Payment--C
        ECRT-WS-G-XML.
       *-----------------*
 
+151960*    Trace d'audit du document (GIIN/DocTypeIndic/DocRefId/
+151960*    horodatage/nombre de lignes) avant l'écriture des lignes XML
+151960*    qui suit, pendant que WS-Q-XML-TAB porte encore le nombre de
+151960*    lignes de CE document
+151960     PERFORM ECRT-FICH-S02-AUDIT
 
            PERFORM VARYING I FROM 1 BY 1
            UNTIL I > WS-Q-XML-TAB
@@ -2017,9 +2539,46 @@ MCHA+            END-IF
                                        OF Individual-COUNTERS)
 
 
-                 MOVE 0                TO MiddleName--C
+151970*          Second prénom du client (WS-L-PRENOM-2) ; absent pour
+151970*          la plupart des titulaires, donc l'occurrence n'est
+151970*          créée que si une valeur a effectivement été captée
+151970           IF WS-L-PRENOM-2
+                    OF WS-G-DATA-DET-CLT NOT = SPACE
+
+151970              MOVE 1             TO MiddleName--C
                                        OF Individual-COUNTERS
 
+151970              MOVE WS-L-PRENOM-2
+                       OF WS-G-DATA-DET-CLT
+                                       TO tech-text
+                                       OF MiddleName
+                                       OF Individual
+                                         (AccountReport--C
+                                          Individual--C
+                                          Name--C
+                                       OF Individual-COUNTERS
+                                          MiddleName--C
+                                       OF Individual-COUNTERS)
+
+151970              MOVE SPACE
+                                       TO tech-attr-non-xnlNameType
+                                       OF MiddleName
+                                       OF Individual
+                                         (AccountReport--C
+                                          Individual--C
+                                          Name--C
+                                       OF Individual-COUNTERS
+                                          MiddleName--C
+                                       OF Individual-COUNTERS)
+151970           ELSE
+151970              MOVE 0             TO MiddleName--C
+                                       OF Individual-COUNTERS
+151970           END-IF
+
+151970*    NamePrefix/PrecedingTitle/GenerationIdentifier/Suffix/
+151970*    GeneralSuffix : aucune donnée source captée à ce jour pour
+151970*    ces qualificatifs (cf WS-G-DATA-DET-CLT) - laissés à 0 en
+151970*    attendant l'alimentation du fichier source
                  MOVE 0                TO NamePrefix--C
                                        OF Individual-COUNTERS
 
@@ -2305,17 +2864,18 @@ MCHA+            END-IF
                  MOVE 0                TO Individual--C
                  MOVE 1                TO Organisation--C
 
-                 MOVE 0
+                 MOVE 1
                                        TO ResCountryCode--C
                                        OF Organisation-COUNTERS
-      *          MOVE WS-C-PAYS-ADR
-      *            OF WS-G-DATA-DET-ADR
-      *                                TO ResCountryCode
-      *                                OF Organisation
-      *                                  (AccountReport--C
-      *                                   Organisation--C
-      *                                   ResCountryCode--C
-      *                                OF Organisation-COUNTERS)
+
+                 MOVE WS-C-PAYS-ADR
+                   OF WS-G-DATA-DET-ADR(1)
+                                       TO ResCountryCode
+                                       OF Organisation
+                                         (AccountReport--C
+                                          Organisation--C
+                                          ResCountryCode--C
+                                       OF Organisation-COUNTERS)
 
       * TIN
                  MOVE 1                TO TIN--C
@@ -2634,9 +3194,15 @@ SBOU                                      SubstantialOwner--C
 SBOU                                      Name--C
 SBOU                                   OF SubstantialOwner-COUNTERS)
 
+151970*          Pas de second prénom capté pour les bénéficiaires
+151970*          effectifs (WS-G-DATA-DET-BNF n'a qu'un seul champ
+151970*          prénom, WS-PRENOM-BNF) : MiddleName reste à 0
                     MOVE 0             TO MiddleName--C
                                        OF SubstantialOwner-COUNTERS
 
+151970*             NamePrefix/PrecedingTitle/GenerationIdentifier/
+151970*             Suffix/GeneralSuffix : aucune donnée source captée
+151970*             à ce jour pour les bénéficiaires effectifs
                     MOVE 0             TO NamePrefix--C
                                        OF SubstantialOwner-COUNTERS
 
@@ -2801,6 +3367,9 @@ SBOU                                   OF SubstantialOwner-COUNTERS)
 
       * AccountBalance
 
+151980     MOVE WS-C-DEV OF WS-G-DATA-DET-CNT     TO WS-C-DEV-CTRL
+151980     PERFORM TRAIT-DEVISE
+
            MOVE WS-C-DEV
              OF WS-G-DATA-DET-CNT      TO tech-attr-req-currCode
                                        OF AccountBalance
@@ -2815,45 +3384,60 @@ SBOU                                   OF SubstantialOwner-COUNTERS)
            MOVE ZERO                   TO Payment--C
                                        OF AccountReport-COUNTERS
            MOVE ZERO                TO PaymentAmnt--C OF Payment-Amnt
-MCHA++*    MOVE ZERO                 TO I
-"     *    DISPLAY 'WS-Q-LIST-MNT ' WS-Q-LIST-MNT
-"     *    PERFORM VARYING L FROM 1 BY 1
-"     *    UNTIL L > WS-Q-LIST-MNT
-"     *       DISPLAY 'L           : ' L
-"     *       DISPLAY 'MCHA LIST-MNT ' WS-M-MNT-ASS OF WS-T-LIST-MNT(L)
-" *
-"     *       ADD  1                   TO Payment--C
-"     *       MOVE 1                   TO PaymentAmnt--C OF Payment-Amnt
-" *
-"     *       MOVE WS-C-TYP-MNT
-"     *         OF WS-T-LIST-MNT(L)
-"     *                          TO R-Type
-"     *                          OF Payment
-"     *                            (AccountReport--C
-"     *                             Payment--C
-"     *                          OF AccountReport-COUNTERS)
-"     *        MOVE 'EUR'
-"     *             TO tech-attr-req-currcode
-"     *                OF PaymentAmnt
-"     *                OF Payment (AccountReport--C
-"     *                           Payment--C OF AccountReport-COUNTERS
-"     *                           PaymentAmnt--C OF Payment-Amnt )
-"     *
-"     *        COMPUTE tech-text
-"     *           OF PaymentAmnt
-"     *           OF Payment (AccountReport--C
-"     *                       Payment--C OF AccountReport-COUNTERS)
-"     *           = WS-M-MNT-ASS OF WS-T-LIST-MNT(L)
-"     *           / 10 ** WS-Q-NBR-DEC  OF WS-T-LIST-MNT(L)
-"     *       DISPLAY 'MCHA WS-M-MNT-ASS ' tech-text OF PaymentAmnt
-"     *           OF Payment (AccountReport--C
-"     *                       Payment--C OF AccountReport-COUNTERS
-"     *                           PaymentAmnt--C OF  Payment-Amnt)
-"     *       MOVE ZEROS           TO      tech-text OF PaymentAmnt
-"     *           OF Payment (AccountReport--C
-"     *                       Payment--C OF AccountReport-COUNTERS
-"     *                           PaymentAmnt--C OF Payment-Amnt)
-MCHA+ *    END-PERFORM
+      D    DISPLAY 'WS-Q-LIST-MNT ' WS-Q-LIST-MNT
+151678     PERFORM VARYING L FROM 1 BY 1
+151678     UNTIL L > WS-Q-LIST-MNT
+151678        ADD  1                   TO Payment--C
+151678                                   OF AccountReport-COUNTERS
+151678        MOVE 1                   TO PaymentAmnt--C OF Payment-Amnt
+151678        EVALUATE WS-C-TYP-MNT OF WS-T-LIST-MNT(L)
+151678           WHEN '3'
+151678              MOVE 'FATCA501'        TO R-Type
+151678                           OF Payment
+151678                             (AccountReport--C
+151678                              Payment--C
+151678                           OF AccountReport-COUNTERS)
+151678           WHEN '2'
+151678              MOVE 'FATCA502'        TO R-Type
+151678                           OF Payment
+151678                             (AccountReport--C
+151678                              Payment--C
+151678                           OF AccountReport-COUNTERS)
+151678           WHEN '5'
+151678              MOVE 'FATCA503'        TO R-Type
+151678                           OF Payment
+151678                             (AccountReport--C
+151678                              Payment--C
+151678                           OF AccountReport-COUNTERS)
+151678           WHEN '4'
+151678              MOVE 'FATCA504'        TO R-Type
+151678                           OF Payment
+151678                             (AccountReport--C
+151678                              Payment--C
+151678                           OF AccountReport-COUNTERS)
+151678           WHEN OTHER
+151678*             TYPE DE MONTANT NON RECONNU POUR LE PAYMENT
+151678              MOVE 4061              TO  WS-CODE-ABEND
+151678              PERFORM TRAIT-ABEND
+151678        END-EVALUATE
+151678        MOVE WS-C-DEV
+151678             OF WS-G-DATA-DET-CNT
+151678             TO tech-attr-req-currcode
+151678                OF PaymentAmnt
+151678                OF Payment (AccountReport--C
+151678                           Payment--C OF AccountReport-COUNTERS
+151678                           PaymentAmnt--C OF Payment-Amnt )
+151678        COMPUTE tech-text
+151678           OF PaymentAmnt
+151678           OF Payment (AccountReport--C
+151678                       Payment--C OF AccountReport-COUNTERS)
+151678           = WS-M-MNT-ASS OF WS-T-LIST-MNT(L)
+151678           / 10 ** WS-Q-NBR-DEC  OF WS-T-LIST-MNT(L)
+      D       DISPLAY 'Payment tech-text  : ' tech-text OF PaymentAmnt
+      D           OF Payment (AccountReport--C
+      D                       Payment--C OF AccountReport-COUNTERS
+      D                           PaymentAmnt--C OF  Payment-Amnt)
+151678     END-PERFORM
 
       D    DISPLAY 'Fin   alimentation AccountReport'
            .
@@ -2862,47 +3446,108 @@ MCHA+ *    END-PERFORM
 150978 INIT-ARBR-PoolReport.
 150978*--------------------*
 150978
-150978*    Initialiser contenu Arbre PoolReport
-150978     MOVE 1                      TO PoolReport--C
+150978*    Initialiser contenu Arbre PoolReport : une occurrence par
+151900*    catégorie de recalcitrants accumulée pour le client (bornée
+151900*    à 3 occurrences par le copybook FATCA_OECD)
+151900     MOVE WS-Q-LIST-POOL         TO PoolReport--C
+151900
+151900     PERFORM VARYING L FROM 1 BY 1
+151900     UNTIL L > WS-Q-LIST-POOL
 150978
-150978*    DocSpec
-150978     MOVE SPACE                  TO DocTypeIndic
+150978*       DocSpec
+151900        MOVE SPACE               TO DocTypeIndic
 150978                                 OF DocSpec
 150978                                 OF PoolReport
-150978                                   (PoolReport--C)
+151900                                   (L)
 150978
-150978     MOVE SPACE                  TO DocRefId
+151900        MOVE SPACE               TO DocRefId
 150978                                 OF DocSpec
 150978                                 OF PoolReport
-150978                                   (PoolReport--C)
+151900                                   (L)
 150978
-150978     MOVE ZEROS                  TO CorrMessageRefId--C
+151900        MOVE ZEROS               TO CorrMessageRefId--C
 150978                                 OF PoolReport-COUNTERS
 150978
-150978     MOVE ZEROS                  TO CorrDocRefId--C
+151900        MOVE ZEROS               TO CorrDocRefId--C
 150978                                 OF PoolReport-COUNTERS
-150978*    AccountCount
-150978     MOVE ZEROS                  TO AccountCount
+150978*       AccountCount
+151900        MOVE ZEROS               TO AccountCount
 150978                                 OF PoolReport
-150978                                   (PoolReport--C)
-150978*    AccountPoolReportType
-150978     MOVE SPACE                  TO AccountPoolReportType
+151900                                   (L)
+150978*       AccountPoolReportType
+151900        MOVE SPACE               TO AccountPoolReportType
 150978                                 OF PoolReport
-150978                                   (PoolReport--C)
+151900                                   (L)
 150978
-150978*    Devise du solde
-150978     MOVE ZEROS                  TO tech-attr-req-currCode
+150978*       Devise du solde
+151900        MOVE ZEROS               TO tech-attr-req-currCode
 150978                                 OF PoolBalance
 150978                                 OF PoolReport
-150978                                   (PoolReport--C)
+151900                                   (L)
 150978
-150978*    Montant du solde
-150978     MOVE ZEROS                  TO tech-text
+150978*       Montant du solde
+151900        MOVE ZEROS               TO tech-text
 150978                                 OF PoolBalance
 150978                                 OF PoolReport
-150978                                   (PoolReport--C)
+151900                                   (L)
+151900
+151900     END-PERFORM
 150978     .
 150978
+151900*--------------------*
+151900 ACCUM-ARBR-PoolReport.
+151900*--------------------*
+151900
+151900*    Accumuler une catégorie de recalcitrants pour le client
+151900*    courant ; au-delà de 3 catégories (borne du schéma
+151900*    FATCA_OECD) les catégories suivantes sont ignorées.
+151900
+151900     IF WS-Q-LIST-POOL < 3
+151900        ADD 1                    TO WS-Q-LIST-POOL
+151900
+151900        MOVE E01-C-REF-BLOC-RECAL OF E01-G-DATA-INF-CLR
+151900                                 TO
+151900             WS-C-REF-BLOC-RECAL-POOL(WS-Q-LIST-POOL)
+151900        MOVE E01-C-REF-BLOC-RLC-INIT
+151900                                 TO
+151900             WS-C-REF-BLOC-RLC-INIT-POOL(WS-Q-LIST-POOL)
+151900        MOVE E01-C-TYPE-RECAL    OF E01-G-DATA-INF-CLR
+151900                                 TO
+151900             WS-C-TYPE-RECAL-POOL(WS-Q-LIST-POOL)
+151900        MOVE E01-Q-NBR-CPT       OF E01-G-DATA-INF-CLR
+151900                                 TO
+151900             WS-Q-NBR-CPT-POOL(WS-Q-LIST-POOL)
+151900        MOVE E01-C-DEV           OF E01-G-DATA-INF-CLR
+151900                                 TO
+151900             WS-C-DEV-POOL(WS-Q-LIST-POOL)
+151900        MOVE E01-Q-NBR-DEC       OF E01-G-DATA-INF-CLR
+151900                                 TO
+151900             WS-Q-NBR-DEC-POOL(WS-Q-LIST-POOL)
+151900        MOVE E01-M-MNT           OF E01-G-DATA-INF-CLR
+151900                                 TO
+151900             WS-M-MNT-POOL(WS-Q-LIST-POOL)
+151900     END-IF
+151900     .
+151900
+151900*--------------------*
+151900 FLUSH-ARBR-PoolReport.
+151900*--------------------*
+151900
+151900*    Générer et écrire en un seul message FATCA_OECD tous les
+151900*    PoolReport accumulés pour le client courant
+151900
+151900*    Init données PoolReport
+151900     PERFORM INIT-ARBR-PoolReport
+151900*    Alim données PoolReport
+151900     PERFORM ALIM-ARBR-PoolReport
+151900*    générer bloc PoolReport
+151900     PERFORM GENER-XML-PoolReport
+151900*    Ecriture du PoolReport
+151900     PERFORM ECRT-WS-G-XML
+151900
+151900     MOVE ZERO                  TO WS-Q-LIST-POOL
+151900     .
+150978
 150978*--------------------*
 150978 ALIM-ARBR-PoolReport.
 150978*--------------------*
@@ -2912,108 +3557,108 @@ MCHA+ *    END-PERFORM
 150978D    DISPLAY 'Debut alimentation PoolReport'
 150978D    DISPLAY '         '
 150978
-150978     MOVE 1                      TO PoolReport--C
+151900     PERFORM VARYING L FROM 1 BY 1
+151900     UNTIL L > WS-Q-LIST-POOL
 150978
-150978D    DISPLAY 'PoolReport--C : '     PoolReport--C
+151900D       DISPLAY 'PoolReport--C : '     L
 150978
 150978* DocSpec
 150978
-150978     MOVE WS-DOCTYPEINDIC        TO DocTypeIndic
+151900        MOVE WS-DOCTYPEINDIC     TO DocTypeIndic
 150978                                 OF DocSpec
 150978                                 OF PoolReport
-150978                                   (PoolReport--C)
+151900                                   (L)
 150978
-150978D    DISPLAY 'DocTypeIndic : '      DocTypeIndic
+150978D       DISPLAY 'DocTypeIndic : '      DocTypeIndic
 150978D                                OF DocSpec
 150978D                                OF PoolReport
-150978D                                  (PoolReport--C)
+151900D                                  (L)
 150978
-150978*    MOVE WS-DOCREFID            TO DocRefId
-150978     MOVE E01-C-REF-BLOC-RECAL OF E01-G-DATA-INF-CLR
+151900        MOVE WS-C-REF-BLOC-RECAL-POOL(L)
 150978                                 TO DocRefId
 150978                                 OF DocSpec
 150978                                 OF PoolReport
-150978                                   (PoolReport--C)
+151900                                   (L)
 150978
-150978D    Display 'DocRefId : '          DocRefId
+150978D       Display 'DocRefId : '          DocRefId
 150978D                                OF DocSpec
 150978D                                OF PoolReport
-150978D                                  (PoolReport--C)
+151900D                                  (L)
 150978
-150978     MOVE ZEROS                  TO CorrMessageRefId--C
+151900        MOVE ZEROS               TO CorrMessageRefId--C
 150978                                 OF PoolReport-COUNTERS
 150978
-150978D    DISPLAY 'CorrMessageRefId--C : '
+150978D       DISPLAY 'CorrMessageRefId--C : '
 150978D                                   CorrMessageRefId--C
 150978D                                OF PoolReport-COUNTERS
 150978
-MCHA+-*    IF E01-C-REF-BLOC-RLC-INIT = SPACES OR LOW-VALUE
-MCHA+-     IF WS-DOCREFID(1:7) = 'FATCA1-' OR 'FATCA11'
-150978        MOVE ZEROS                  TO CorrDocRefId--C
+151900        IF WS-DOCREFID(1:7) = 'FATCA1-' OR 'FATCA11'
+151900           MOVE ZEROS               TO CorrDocRefId--C
 150978                                    OF PoolReport-COUNTERS
-MCHA11     ELSE
-150978        MOVE 1                      TO CorrDocRefId--C
+151900        ELSE
+151900           MOVE 1                   TO CorrDocRefId--C
 150978                                    OF PoolReport-COUNTERS
-150978        MOVE 1                      TO CorrMessageRefId--C
+151900           MOVE 1                   TO CorrMessageRefId--C
 150978                                    OF PoolReport-COUNTERS
-150978        MOVE E01-C-REF-BLOC-RLC-INIT
-"                                      TO CorrDocRefId
-"                                      OF DocSpec
-"                                      OF PoolReport
-"                                        (PoolReport--C
-"                                         CorrDocRefId--C
-"                                      OF PoolReport-COUNTERS )
-MC            MOVE WS-I-REF-FIC-INIT   OF WS-G-DATA-TET-END
-"                                      TO CorrMessageRefId
-"                                      OF DocSpec
-"                                      OF PoolReport
-"                                        (PoolReport--C
-"                                         CorrMessageRefId--C
-"                                      OF PoolReport-COUNTERS )
-MCHA+-     END-IF
+151900           MOVE WS-C-REF-BLOC-RLC-INIT-POOL(L)
+151900                                    TO CorrDocRefId
+151900                                    OF DocSpec
+151900                                    OF PoolReport
+151900                                      (L
+151900                                       CorrDocRefId--C
+151900                                    OF PoolReport-COUNTERS )
+151900           MOVE WS-I-REF-FIC-INIT   OF WS-G-DATA-TET-END
+151900                                    TO CorrMessageRefId
+151900                                    OF DocSpec
+151900                                    OF PoolReport
+151900                                      (L
+151900                                       CorrMessageRefId--C
+151900                                    OF PoolReport-COUNTERS )
+151900        END-IF
 150978
-150978D    DISPLAY 'CorrDocRefId--C :'    CorrDocRefId--C
+150978D       DISPLAY 'CorrDocRefId--C :'    CorrDocRefId--C
 150978D                                OF PoolReport-COUNTERS
-150978*    AccountCount
-150978*    DISPLAY 'E01-Q-NBR-CPT   :'    E01-Q-NBR-CPT
-150978     MOVE E01-Q-NBR-CPT          OF E01-G-DATA-INF-CLR
+150978*       AccountCount
+151900        MOVE WS-Q-NBR-CPT-POOL(L)
 150978                                 TO AccountCount
 150978                                 OF PoolReport
-150978                                   (PoolReport--C)
-150978D    DISPLAY 'AccountCount :'       AccountCount
+151900                                   (L)
+150978D       DISPLAY 'AccountCount :'       AccountCount
 150978D                                OF PoolReport
-150978D                                  (PoolReport--C)
-150978*    AccountPoolReportType
-150978*    DISPLAY 'E01-C-TYPE-RECAL :'    E01-C-TYPE-RECAL
-150978     MOVE E01-C-TYPE-RECAL       OF E01-G-DATA-INF-CLR
+151900D                                  (L)
+150978*       AccountPoolReportType
+151900        MOVE WS-C-TYPE-RECAL-POOL(L)
 150978                                 TO AccountPoolReportType
 150978                                 OF PoolReport
-150978                                   (PoolReport--C)
-150978D    DISPLAY 'AccountPoolReportType :' AccountPoolReportType
+151900                                   (L)
+150978D       DISPLAY 'AccountPoolReportType :' AccountPoolReportType
 150978D                                OF PoolReport
-150978D                                  (PoolReport--C)
+151900D                                  (L)
 150978
-150978*    Devise du solde
-150978*    DISPLAY 'E01-C-DEV :'   E01-C-DEV OF E01-G-DATA-INF-CLR
-150978     MOVE E01-C-DEV              OF E01-G-DATA-INF-CLR
+150978*       Devise du solde
+151980        MOVE WS-C-DEV-POOL(L)       TO WS-C-DEV-CTRL
+151980        PERFORM TRAIT-DEVISE
+
+151900        MOVE WS-C-DEV-POOL(L)
 150978                                 TO tech-attr-req-currCode
 150978                                 OF PoolBalance
 150978                                 OF PoolReport
-150978                                   (PoolReport--C)
-150978D    DISPLAY 'tech-attr-req-currCode :'    tech-attr-req-currCode
+151900                                   (L)
+150978D       DISPLAY 'tech-attr-req-currCode :'    tech-attr-req-currCode
 150978D                                      OF PoolBalance
 150978D                                      OF PoolReport
-150978D                                        (PoolReport--C)
-150978     COMPUTE tech-text
+151900D                                        (L)
+151900        COMPUTE tech-text
 150978          OF PoolBalance
 150978          OF PoolReport
-150978           (PoolReport--C) = E01-M-MNT OF E01-G-DATA-INF-CLR
-151345                                       / 10 ** E01-Q-NBR-DEC
-150978                                            OF E01-G-DATA-INF-CLR
-150978D    DISPLAY 'tech-text :'          tech-text
+151900           (L) = WS-M-MNT-POOL(L)
+151900                 / 10 ** WS-Q-NBR-DEC-POOL(L)
+150978D       DISPLAY 'tech-text :'          tech-text
 150978D                                OF PoolBalance
 150978D                                OF PoolReport
-150978D                                  (PoolReport--C)
+151900D                                  (L)
+151900
+151900     END-PERFORM
 150978     .
 
       *---------*
@@ -3296,6 +3941,13 @@ SBOU       MOVE '1'                   TO XL00-B-VIDE
 
               MOVE E01-G-DATA-TET-END TO WS-G-DATA-TET-END
 
+151950*    Aucune source amont ne valorise encore le bloc sponsor
+151950*    (WS-C-IND-SPONSOR et suivants) dans l'enregistrement 10-END ;
+151950*    on force l'indicateur a SPACE pour ne pas dependre de l'etat
+151950*    residuel du FILLER d'ou ces zones ont ete decoupees
+151950     MOVE SPACE              TO WS-C-IND-SPONSOR
+                                      OF WS-G-DATA-TET-END
+
 150978*    Valoriser DocRefId
 150978        PERFORM VALORISER-DocRefId
            ELSE
@@ -3523,6 +4175,64 @@ MCHA+            END-IF
 150978     END-IF
 150978     .
 
+151990*---------------*
+151990 LECTURE-SYSIN.
+151990*---------------*
+151990
+151990*    LECTURE DU PARAMETRE SYSIN (GIIN DE L'ENTITE A RETRAITER
+151990*    SEULE - CF CONTROLE DANS TRAIT-TET) ; SPACES SI ABSENT, CE
+151990*    QUI CORRESPOND A UN PASSAGE BATCH NORMAL SANS CONTROLE
+151990     ACCEPT SYSIN-80
+151990     .
+
+152089*--------------------*
+152089 PRE-SCAN-WARNING.
+152089*--------------------*
+
+152089*    PARCOURS A BLANC DU FICHIER DFUSLE21 (AVANT LA LECTURE
+152089*    REELLE PAR TRAIT-TET) POUR REPERER LES COMPTES A TIN
+152089*    MANQUANT ; LA BALISE Warning DE L'ENTETE MessageSpec DOIT
+152089*    ETRE CONNUE AVANT L'ECRITURE DE CETTE ENTETE SUR DFUSLS21,
+152089*    CE QUI INTERDIT DE LA POSITIONNER APRES COUP PENDANT LE
+152089*    TRAITEMENT NORMAL DES COMPTES
+152089     PERFORM UNTIL FIN-DFUSLE21
+
+152089        PERFORM LECT-FICH-E01
+
+152089        IF NOT FIN-DFUSLE21
+152089           IF E01-C-ENR = '20' AND E01-C-ENTIT = 'CLI'
+152089              MOVE E01-G-DATA-DET-CLT TO WS-G-DATA-DET-CLT
+152089              IF WS-C-REF-GIIN OF WS-G-DATA-DET-CLT = SPACES
+152089                 OR WS-C-REF-GIIN OF WS-G-DATA-DET-CLT
+152089                                           = LOW-VALUE
+152089                 ADD 1           TO      WS-Q-NB-TIN-MANQUANT
+152089                 SET WARNING-DEGRADE-OUI TO TRUE
+152089              END-IF
+152089           END-IF
+152089           IF E01-C-ENR = '20' AND E01-C-ENTIT = 'BNF'
+152089              MOVE E01-G-DATA-DET-BNF TO WS-G-DATA-DET-BNF(1)
+152089              IF WS-C-REF-GIIN-BNF
+152089                 OF WS-G-DATA-DET-BNF(1) = SPACES
+152089                 OR WS-C-REF-GIIN-BNF OF WS-G-DATA-DET-BNF(1)
+152089                                           = LOW-VALUE
+152089                 ADD 1           TO      WS-Q-NB-TIN-MANQUANT
+152089                 SET WARNING-DEGRADE-OUI TO TRUE
+152089              END-IF
+152089           END-IF
+152089        END-IF
+
+152089     END-PERFORM
+
+152089*    REPOSITIONNEMENT EN DEBUT DE FICHIER POUR LE TRAITEMENT REEL
+152089     PERFORM FERM-FICH-E01
+152089     PERFORM OUVR-FICH-E01
+152089     MOVE SPACE              TO      TOP-FIN-DFUSLE21
+
+152089*    WS-NB-LECT-E01 NE DOIT COMPTER QUE LES LECTURES DU
+152089*    TRAITEMENT REEL, PAS CELLES DE CE PRE-PARCOURS
+152089     MOVE ZEROS              TO      WS-NB-LECT-E01
+152089     .
+
       *---------------*
        ECRT-FICH-S01.
       *---------------*
@@ -3555,6 +4265,34 @@ MCHA+            END-IF
 150978     END-IF
 150978     .
 
+151960*---------------------*
+151960 ECRT-FICH-S02-AUDIT.
+151960*---------------------*
+151960
+151960*    CONSTITUTION DE L'ENREGISTREMENT D'AUDIT DU DOCUMENT XML QUI
+151960*    VIENT D'ETRE ECRIT (GIIN DE L'ENTITE DECLARANTE, DocTypeIndic
+151960*    ET DocRefId DU DOCUMENT, HORODATAGE DE GENERATION, NOMBRE DE
+151960*    LIGNES XML PRODUITES)
+151960     MOVE WS-C-REF-GIIN      OF WS-G-DATA-TET-END
+151960                                TO WS-AUD-I-REF-GIIN
+151960     MOVE WS-DOCTYPEINDIC       TO WS-AUD-C-DOCTYPEINDIC
+151960     MOVE WS-DOCREFID           TO WS-AUD-I-DOCREFID
+151960     MOVE WS-DATE-TRAITEMENT    TO WS-AUD-DATE
+151960     MOVE WS-HEURE-TRAITEMENT   TO WS-AUD-HEURE
+151960     MOVE WS-Q-XML-TAB          TO WS-AUD-Q-NB-LIGNE
+151960     ADD  1                     TO WS-NB-ECRT-S02
+151960     MOVE WS-NB-ECRT-S02        TO WS-AUD-Q-NB-ENR
+151960
+151960*    ECRITURE DU FICHIER DFUSLS22
+151960     WRITE FD-DFUSLS22    FROM     WS-ENR-AUDIT-S02
+151960     END-WRITE
+151960
+151960     IF FS-S02    NOT = '00'
+151960         MOVE 4016               TO WS-CODE-ABEND
+151960         PERFORM TRAIT-ABEND
+151960     END-IF
+151960     .
+
       *---------------*
        FERM-FICH-S01.
       *---------------*
@@ -4132,6 +4870,76 @@ MCHA+      .
 150978           MOVE WS-LIGNE-VIDE        TO      INAB-L-DISP (9)
 150978           MOVE WS-LIGNE-EGAL        TO      INAB-L-DISP (10)
 
+      *       4060 : CODE DEVISE NON ISO 4217
+151980        WHEN       4060
+151980           MOVE    12                TO      INAB-Q-LIST-DISP
+151980           MOVE WS-LIGNE-ANO0        TO      INAB-L-DISP (1)
+151980           MOVE WS-LIGNE-VIDE        TO      INAB-L-DISP (2)
+151980           MOVE 'CODE ABEND  = '     TO      WS-LIGNE-ANO11
+151980           MOVE WS-CODE-ABEND        TO      WS-LIGNE-ANO12
+151980           MOVE WS-LIGNE-ANO1        TO      INAB-L-DISP (3)
+151980           MOVE
+151980           'CODE DEVISE NON VALIDE (NON ISO 4217)'
+151980                                     TO      WS-LIGNE-ANO21
+151980           MOVE WS-LIGNE-ANO2        TO      INAB-L-DISP (4)
+151980           MOVE WS-LIGNE-VIDE        TO      INAB-L-DISP (5)
+151980           MOVE WS-LIGNE-ETOILE      TO      INAB-L-DISP (6)
+151980           MOVE WS-LIGNE-VIDE        TO      INAB-L-DISP (7)
+151980           MOVE 'DEVISE      = '     TO      WS-LIGNE-ANO41
+151980           MOVE WS-C-DEV-CTRL        TO      WS-LIGNE-ANO42
+151980           MOVE WS-LIGNE-ANO4        TO      INAB-L-DISP (8)
+151980           MOVE WS-LIGNE-VIDE        TO      INAB-L-DISP (9)
+151980           MOVE WS-LIGNE-EGAL        TO      INAB-L-DISP (10)
+
+      *       4061 : TYPE DE MONTANT (WS-C-TYP-MNT) NON RECONNU POUR
+      *       L'ALIMENTATION DE Payment/R-Type
+151678        WHEN       4061
+151678           MOVE    10                TO      INAB-Q-LIST-DISP
+151678           MOVE WS-LIGNE-ANO0        TO      INAB-L-DISP (1)
+151678           MOVE WS-LIGNE-VIDE        TO      INAB-L-DISP (2)
+151678           MOVE 'CODE ABEND  = '     TO      WS-LIGNE-ANO11
+151678           MOVE WS-CODE-ABEND        TO      WS-LIGNE-ANO12
+151678           MOVE WS-LIGNE-ANO1        TO      INAB-L-DISP (3)
+151678           MOVE
+151678           'TYPE DE MONTANT INCONNU POUR UN PAYMENT'
+151678                                     TO      WS-LIGNE-ANO21
+151678           MOVE WS-LIGNE-ANO2        TO      INAB-L-DISP (4)
+151678           MOVE WS-LIGNE-VIDE        TO      INAB-L-DISP (5)
+151678           MOVE WS-LIGNE-ETOILE      TO      INAB-L-DISP (6)
+151678           MOVE WS-LIGNE-VIDE        TO      INAB-L-DISP (7)
+151678           MOVE 'WS-C-TYP-MNT= '     TO      WS-LIGNE-ANO41
+151678           MOVE WS-C-TYP-MNT
+151678             OF WS-T-LIST-MNT(L)     TO      WS-LIGNE-ANO42
+151678           MOVE WS-LIGNE-ANO4        TO      INAB-L-DISP (8)
+151678           MOVE WS-LIGNE-VIDE        TO      INAB-L-DISP (9)
+151678           MOVE WS-LIGNE-EGAL        TO      INAB-L-DISP (10)
+
+      *       1002 : GIIN SYSIN DE RETRAITEMENT MONO-ENTITE NE
+      *       CORRESPOND PAS A L'ENTITE DU DFUSLE21 EN COURS
+152089        WHEN       1002
+152089           MOVE    11                TO      INAB-Q-LIST-DISP
+152089           MOVE WS-LIGNE-ANO0        TO      INAB-L-DISP (1)
+152089           MOVE WS-LIGNE-VIDE        TO      INAB-L-DISP (2)
+152089           MOVE 'CODE ABEND  = '     TO      WS-LIGNE-ANO11
+152089           MOVE WS-CODE-ABEND        TO      WS-LIGNE-ANO12
+152089           MOVE WS-LIGNE-ANO1        TO      INAB-L-DISP (3)
+152089           MOVE
+152089           'GIIN SYSIN <> GIIN DE L''ENTITE DU DFUSLE21'
+152089                                     TO      WS-LIGNE-ANO21
+152089           MOVE WS-LIGNE-ANO2        TO      INAB-L-DISP (4)
+152089           MOVE WS-LIGNE-VIDE        TO      INAB-L-DISP (5)
+152089           MOVE WS-LIGNE-ETOILE      TO      INAB-L-DISP (6)
+152089           MOVE WS-LIGNE-VIDE        TO      INAB-L-DISP (7)
+152089           MOVE 'GIIN SYSIN  = '     TO      WS-LIGNE-ANO41
+152089           MOVE SYSIN-I-GIIN-ENT     TO      WS-LIGNE-ANO42
+152089           MOVE WS-LIGNE-ANO4        TO      INAB-L-DISP (8)
+152089           MOVE 'GIIN DFUSLE21 = '   TO      WS-LIGNE-ANO41
+152089           MOVE WS-C-REF-GIIN
+152089             OF WS-G-DATA-TET-END    TO      WS-LIGNE-ANO42
+152089           MOVE WS-LIGNE-ANO4        TO      INAB-L-DISP (9)
+152089           MOVE WS-LIGNE-VIDE        TO      INAB-L-DISP (10)
+152089           MOVE WS-LIGNE-EGAL        TO      INAB-L-DISP (11)
+
       *
               WHEN OTHER
                  MOVE    3                 TO      INAB-Q-LIST-DISP
@@ -4311,6 +5119,30 @@ MCHA+      .
            END-PERFORM
            .
 
+      *------------------*
+151980 TRAIT-DEVISE.
+      *------------------*
+
+      *    Contrôle du code devise (ISO 4217) avant alimentation
+      *    de AccountBalance / PaymentAmnt
+      *    Entrée : WS-C-DEV-CTRL
+      *    Sortie : WS-C-DEVISE-OK / abend 4060 si code inconnu
+
+151980     MOVE ZERO TO WS-C-DEVISE-OK
+
+151980     PERFORM VARYING K FROM 1 BY 1
+151980     UNTIL K > 157 OR DEVISE-ISO-OK
+151980        IF WS-C-DEV-CTRL = WS-C-DEVISE-ISO (K)
+151980           MOVE 1 TO WS-C-DEVISE-OK
+151980        END-IF
+151980     END-PERFORM
+
+151980     IF NOT DEVISE-ISO-OK
+151980        MOVE 4060             TO WS-CODE-ABEND
+151980        PERFORM TRAIT-ABEND
+151980     END-IF
+151980     .
+
       *------------*
        TRAIT-STRING.
       *------------*
