@@ -49,6 +49,26 @@
       *----------------------------------------------------------------*
 151345*  MCHA  !12/06/2015!20151345!AJOUT MAJ ECV RECALCITRANT         *
       *================================================================*
+152010*  MCHA  !16/07/2015!20152010!AIGUILLAGE ENTITE DECLARANTE PAR   *
+152010*        !          !        !TABLE (WS-T-ENT-DECL) A LA PLACE  *
+152010*        !          !        !DES 88 EN DUR                     *
+      *----------------------------------------------------------------*
+152085*  MCHA  !30/07/2015!20152085!CONTROLE DU GIIN DE L'ENTITE       *
+152085*        !          !        !DECLARANTE DES QUE RESOLU, AVANT  *
+152085*        !          !        !TOUT TRAITEMENT DES COMPTES       *
+      *----------------------------------------------------------------*
+152086*  MCHA  !31/07/2015!20152086!BILAN PAR TYPE DE RECALCITRANT     *
+152086*        !          !        !(AccountPoolReportType) A CHAQUE  *
+152086*        !          !        !FIN D'ENTITE DECLARANTE           *
+      *----------------------------------------------------------------*
+152087*  MCHA  !01/08/2015!20152087!RECH-DONNEE-FATCA3 REMONTE TOUTE   *
+152087*        !          !        !LA CHAINE DES CORRECTIONS TBHISFUS*
+152087*        !          !        !AU LIEU DE S'ARRETER A LA PREMIERE*
+      *----------------------------------------------------------------*
+152088*  MCHA  !08/08/2015!20152088!SIGNALEMENT DES COMPTES FATCA3 SANS*
+152088*        !          !        !ENTETE TBHISFUS CORRESPONDANT      *
+152088*        !          !        !(LISTE EN EXCEPTION AU BILAN FIN)  *
+      *================================================================*
       *                                                                *
       ******************************************************************
       *  SYNTHESE DES MODULES UTILISEES PAR CE PROGRAMME               *
@@ -112,6 +132,7 @@
 151197*  1023      | PB APPEL MODULE MFUSTHID POUR OP CURSEUR          *
 151197*  1024      | PB APPEL MODULE MFUSTHID POUR FE CURSEUR          *
 MCHA++*  1025      | PB ADRESSE ENTITE DECLARANTE                      *
+152085*  1026      | GIIN ENTITE DECLARANTE INCONNU DE WS-T-ENT-DECL   *
       *  2100      | FICHIER EN ENTREE EST VIDE                        *
       *  2200      | ANOMALIE LECTURE FICHIER DFUSLE11                 *
       *  2300      | ANOMALIE LECTURE FICHIER DFUSAI11                 *
@@ -327,6 +348,13 @@ MCHA++*  1025      | PB ADRESSE ENTITE DECLARANTE                      *
            05 WS-FIN-PART2              PIC X(09)  VALUE
            '        *'.
 
+      * LIGNE DE BILAN POUR UNE VALEUR NUMERIQUE JUSQU'A 18 CHIFFRES
+152085* (MONTANT PIC 9(018) OU IDENTIFIANT PIC 9(17))
+152085 01  WS-LIGNE-FIN-MNT0.
+152085     05 WS-FIN-PART1-MNT          PIC X(18).
+152085     05 WS-FIN-PART2-MNT          PIC X(02)  VALUE
+152085     ' *'.
+
       *    VARIABLES POUR LA DATE ET HEURE
        01  W-HEURE-ENT.
            05  W-D-SYSTEME-ISO             PIC X(10).
@@ -442,15 +470,74 @@ MCHA++*  1025      | PB ADRESSE ENTITE DECLARANTE                      *
 "     *
 "     * LISTE DES ENTITES DECLARANTES
 "      01 LST-ENT-DECL                PIC X(20) VALUE SPACES.
-"        88 TOP-DECL-01               VALUE  '1G159I.00000.BR.492'.
-"        88 TOP-DECL-02               VALUE  '1G159I.00000.LE.250'.
-"        88 TOP-DECL-03               VALUE  '1G159I.00352.ME.876'.
-"        88 TOP-DECL-04               VALUE  '1G159I.00353.BR.663'.
-"        88 TOP-DECL-05               VALUE  '1G159I.00353.ME.250'.
-"        88 TOP-DECL-06               VALUE  '1G159I.00356.ME.250'.
-"        88 TOP-DECL-07               VALUE  '1G159I.00357.ME.250'.
-"        88 TOP-DECL-08               VALUE  '1G159I.00359.ME.540'.
-"        88 TOP-DECL-09               VALUE  '1G159I.00360.ME.250'.
+"
+152010*    TABLE DES ENTITES DECLARANTES ET DE LEUR N° DE SORTIE
+152010*    (remplace les 88 TOP-DECL-01 à 09 codés en dur ci-dessus -
+152010*    onboarder une entité qui occupe déjà un des 9 n° de sortie
+152010*    provisionnés ne demande plus que de modifier cette table ;
+152010*    au-delà de 9 entités il faut toujours un nouveau PCB GSAM et
+152010*    donc une recompilation, l'allocation PSB/PCB IMS étant figée
+152010*    au bind, pas une limite que cette table puisse lever)
+152010 01     WS-T-ENT-DECL.
+152010  05    FILLER.
+152010   10    FILLER PIC X(20) VALUE '1G159I.00000.BR.492'.
+152010   10    FILLER PIC 9(02) VALUE 01.
+152010  05    FILLER.
+152010   10    FILLER PIC X(20) VALUE '1G159I.00000.LE.250'.
+152010   10    FILLER PIC 9(02) VALUE 02.
+152010  05    FILLER.
+152010   10    FILLER PIC X(20) VALUE '1G159I.00352.ME.876'.
+152010   10    FILLER PIC 9(02) VALUE 03.
+152010  05    FILLER.
+152010   10    FILLER PIC X(20) VALUE '1G159I.00353.BR.663'.
+152010   10    FILLER PIC 9(02) VALUE 04.
+152010  05    FILLER.
+152010   10    FILLER PIC X(20) VALUE '1G159I.00353.ME.250'.
+152010   10    FILLER PIC 9(02) VALUE 05.
+152010  05    FILLER.
+152010   10    FILLER PIC X(20) VALUE '1G159I.00356.ME.250'.
+152010   10    FILLER PIC 9(02) VALUE 06.
+152010  05    FILLER.
+152010   10    FILLER PIC X(20) VALUE '1G159I.00357.ME.250'.
+152010   10    FILLER PIC 9(02) VALUE 07.
+152010  05    FILLER.
+152010   10    FILLER PIC X(20) VALUE '1G159I.00359.ME.540'.
+152010   10    FILLER PIC 9(02) VALUE 08.
+152010  05    FILLER.
+152010   10    FILLER PIC X(20) VALUE '1G159I.00360.ME.250'.
+152010   10    FILLER PIC 9(02) VALUE 09.
+152010 01     WS-T-ENT-DECL-TAB REDEFINES WS-T-ENT-DECL.
+152010  05    WS-T-ENT-DECL-LIG           OCCURS 9.
+152010   10    WS-I-REF-GIIN-ENT-DECL     PIC X(20).
+152010   10    WS-N-SORTIE-ENT-DECL       PIC 9(02).
+152010 01     WS-N-SLOT-ENT-DECL          PIC 9(02) VALUE ZERO.
+152010  88    ENT-DECL-TROUVEE                       VALUE 1 THRU 9.
+152010 01     WS-I-ENT-DECL               PIC 9(02) VALUE ZERO.
+"
+152086*    TABLE DE CUMUL DES RECALCITRANTS PAR TYPE
+152086*    (AccountPoolReportType : FATCA201 A FATCA206, cf FATCA.cbl)
+152086*    POUR L'ENTITE DECLARANTE EN COURS DE TRAITEMENT ; REMISE A
+152086*    ZERO A CHAQUE CHANGEMENT D'ENTITE DECLARANTE (cf 4100-
+152086*    RESTIT-ENQUEUE)
+152086 01     WS-T-TYPE-RECAL.
+152086  05    WS-T-TYPE-RECAL-LIG         OCCURS 6.
+152086   10    WS-C-TYPE-RECAL-TAB        PIC X(08) VALUE SPACES.
+152086   10    WS-Q-CPT-TYPE-RECAL        PIC 9(11) VALUE ZERO.
+152086 01     WS-Q-NB-TYPE-RECAL          PIC 9(02) VALUE ZERO.
+152086 01     WS-N-SLOT-TYPE-RECAL        PIC 9(02) VALUE ZERO.
+152086 01     WS-I-TYPE-RECAL             PIC 9(02) VALUE ZERO.
+"
+152088*    LISTE DES COMPTES SIGNALES EN EXCEPTION PAR RECH-DONNEE-
+152088*    FATCA3 (CORRECTION FATCA3 SANS ENTETE TBHISFUS TROUVE POUR
+152088*    LE COMPTE) ; BORNEE A 10 COMPTES POUR LE BILAN DE FIN DE
+152088*    TRAITEMENT (CF 4320-BILAN-EXCEPT-HIS), WS-Q-NB-EXCEPT-HIS
+152088*    PORTE LE NOMBRE REEL SI LA LISTE EST TRONQUEE
+152088 01     WS-T-EXCEPT-HIS.
+152088  05    WS-T-EXCEPT-HIS-LIG         OCCURS 10.
+152088   10    WS-I-UNIQ-KAC-EXCEPT-HIS   PIC X(17) VALUE SPACES.
+152088 01     WS-Q-NB-EXCEPT-HIS          PIC 9(05) VALUE ZERO.
+152088 01     WS-N-SLOT-EXCEPT-HIS        PIC 9(02) VALUE ZERO.
+152088 01     WS-I-EXCEPT-HIS             PIC 9(02) VALUE ZERO.
 "
 "     *   COMPTEURS
 "      01  WS-COMPTEURS.
@@ -489,6 +576,16 @@ MCHA++*  1025      | PB ADRESSE ENTITE DECLARANTE                      *
 "     *    NOMBRE DE RéCALCITRANT DéCLARéES
 "          05 WS-Q-RECAL-DECL              PIC 9(09).
 "
+152085*    CUMUL PERSONNES/CONTRATS/RECALCITRANTS DECLARES SUR TOUT LE
+152085*    RUN (WS-Q-xxx-DECL SONT REMIS A ZERO A CHAQUE FIN D'ENTITE
+152085*    PAR 4100-RESTIT-ENQUEUE, CF 4310-BILAN-RECONCILIATION QUI A
+152085*    BESOIN D'UN TOTAL CUMULE POUR SE COMPARER AUX COMPTEURS DE
+152085*    LECTURE WS-CPT-AIG-LUS-10/20, EUX AUSSI CUMULES SUR TOUT LE
+152085*    RUN)
+152085     05 WS-Q-PERS-DECL-TOT          PIC 9(09).
+152085     05 WS-Q-CONTRAT-DECL-TOT       PIC 9(09).
+152085     05 WS-Q-RECAL-DECL-TOT         PIC 9(09).
+"
 "     *   MONTANTS
 "      01  WS-MONTANTS.
 "     *    Montant total de solde déclaré
@@ -525,6 +622,10 @@ MCHA++*  1025      | PB ADRESSE ENTITE DECLARANTE                      *
 151197   88 ENR-HIS-NN-TRV            VALUE  '0'.
 
 
+152087* LA DATE/HEURE DE LA MODIFICATION TBHISFUS LA PLUS ANCIENNE
+152087* RETENUE JUSQU'ICI, POUR REMONTER TOUTE LA CHAINE DE
+152087* CORRECTIONS JUSQU'à LA TOUTE PREMIERE (cf RECH-DONNEE-FATCA3)
+152087 01 W-D-TIMSP-MIN           PIC X(26) VALUE HIGH-VALUE.
 151197* LA VALEUR AVANT LA MODIFICATION DU HID SAUVEGARDéE
 151197 01 W-N-OPE               PIC X(18) VALUE SPACES.
 151197 01 W-I-UNIQ-KAC          PIC X(17) VALUE SPACES.
@@ -722,6 +823,9 @@ MC+
 "          05  W999-Q-PERS-DECL            PIC 9(09).
 "          05  W999-Q-CONTRAT-DECL         PIC 9(09).
 "          05  W999-Q-RECAL-DECL           PIC 9(09).
+152085     05  W999-Q-PERS-DECL-TOT        PIC 9(09).
+152085     05  W999-Q-CONTRAT-DECL-TOT     PIC 9(09).
+152085     05  W999-Q-RECAL-DECL-TOT       PIC 9(09).
 "          05  W999-M-TOT-SOL-DECL         PIC 9(018).
 "          05  W999-M-TOT-INT-DECL         PIC 9(018).
 "          05  W999-M-TOT-CES-DECL         PIC 9(018).
@@ -1000,6 +1104,9 @@ MC+
 "             MOVE  W999-Q-PERS-DECL     TO   WS-Q-PERS-DECL
 "             MOVE  W999-Q-CONTRAT-DECL  TO   WS-Q-CONTRAT-DECL
 "             MOVE  W999-Q-RECAL-DECL    TO   WS-Q-RECAL-DECL
+152085        MOVE  W999-Q-PERS-DECL-TOT    TO   WS-Q-PERS-DECL-TOT
+152085        MOVE  W999-Q-CONTRAT-DECL-TOT TO   WS-Q-CONTRAT-DECL-TOT
+152085        MOVE  W999-Q-RECAL-DECL-TOT   TO   WS-Q-RECAL-DECL-TOT
 "             MOVE  W999-M-TOT-SOL-DECL  TO   WS-M-TOT-SOL-DECL
 "             MOVE  W999-M-TOT-INT-DECL  TO   WS-M-TOT-INT-DECL
 "             MOVE  W999-M-TOT-CES-DECL  TO   WS-M-TOT-CES-DECL
@@ -1028,6 +1135,9 @@ MC+
                                                  WS-Q-PERS-DECL
                                                  WS-Q-CONTRAT-DECL
                                                  WS-Q-RECAL-DECL
+152085                                           WS-Q-PERS-DECL-TOT
+152085                                           WS-Q-CONTRAT-DECL-TOT
+152085                                           WS-Q-RECAL-DECL-TOT
                                                  WS-M-TOT-SOL-DECL
                                                  WS-M-TOT-INT-DECL
                                                  WS-M-TOT-CES-DECL
@@ -1056,6 +1166,9 @@ MC+
 "                                             WS-Q-PERS-DECL
 "                                             WS-Q-CONTRAT-DECL
 "                                             WS-Q-RECAL-DECL
+152085                                        WS-Q-PERS-DECL-TOT
+152085                                        WS-Q-CONTRAT-DECL-TOT
+152085                                        WS-Q-RECAL-DECL-TOT
 "                                             WS-M-TOT-SOL-DECL
 "                                             WS-M-TOT-INT-DECL
 "                                             WS-M-TOT-CES-DECL
@@ -1225,6 +1338,14 @@ MCHA+-     END-IF
       * ==>   SI OK
               WHEN ZERO
 150978           MOVE TEND-C-REF-GIIN TO LST-ENT-DECL
+
+      * ==>   CONTROLE DU GIIN DES QUE RESOLU, AVANT TOUT TRAITEMENT
+      *       DES COMPTES DE CETTE ENTITE DECLARANTE (cf WS-T-ENT-DECL)
+152085           PERFORM 1359-RECH-ENT-DECL
+152085           IF NOT ENT-DECL-TROUVEE
+152085              MOVE 1026                   TO WS-CODE-ABEND
+152085              PERFORM 4200-ABEND-ERR
+152085           END-IF
               WHEN OTHER
       * ==>   SI ERREUR APPEL MODULE MFUSTEND
                  MOVE 1016                      TO WS-CODE-ABEND
@@ -1401,144 +1522,163 @@ MCHA+- 1365-FERM-FID.
 "          MOVE SPACE                  TO   STAT-FUSEL70
 "          MOVE SPACE                  TO   STAT-FUSEL80
 "          MOVE SPACE                  TO   STAT-FUSEL90
-"
-"
-"     * AIGUILLAGE DE L ECRITURE
-"          EVALUATE TRUE
-"     * ==>   Entité 1G159I.00000.BR.492
-"             WHEN TOP-DECL-01
-"               CALL  'CBLTDLI'           USING  ISRT
-"                                                 PCB-DFUSLS11
-"                                                 EL10-CFUSEL10
-"
-"               IF STAT-FUSEL10     = SPACE
-"     *            ECRITURE REUSSIE
-"                  ADD  1                   TO   WS-EDT1-ECRIT
-"                                                WS-CPT-ECRIT
-"               ELSE
-"                  MOVE 2410                TO   WS-CODE-ABEND
-"                  PERFORM 4200-ABEND-ERR
-"               END-IF
-"     * ==>   Entité 1G159I.00000.LE.250
-"             WHEN TOP-DECL-02
-"               CALL  'CBLTDLI'           USING  ISRT
-"                                                 PCB-DFUSLS12
-"                                                 EL10-CFUSEL10
-"
-"               IF STAT-FUSEL20     = SPACE
-"     *            ECRITURE REUSSIE
-"                  ADD  1                   TO   WS-EDT2-ECRIT
-"                                                WS-CPT-ECRIT
-"               ELSE
-"                  MOVE 2420                TO   WS-CODE-ABEND
-"                  PERFORM 4200-ABEND-ERR
-"               END-IF
-"     * ==>   Entité 1G159I.00352.ME.876
-"             WHEN TOP-DECL-03
-"               CALL  'CBLTDLI'           USING  ISRT
-"                                                 PCB-DFUSLS13
-"                                                 EL10-CFUSEL10
-"
-"               IF STAT-FUSEL30     = SPACE
-"     *            ECRITURE REUSSIE
-"                  ADD  1                   TO   WS-EDT3-ECRIT
-"                                                WS-CPT-ECRIT
-"               ELSE
-"                  MOVE 2430                TO   WS-CODE-ABEND
-"                  PERFORM 4200-ABEND-ERR
-"               END-IF
-"     * ==>   Entité 1G159I.00353.BR.663
-"             WHEN TOP-DECL-04
-"               CALL  'CBLTDLI'           USING  ISRT
-"                                                 PCB-DFUSLS14
-"                                                 EL10-CFUSEL10
-"
-"               IF STAT-FUSEL40     = SPACE
-"     *            ECRITURE REUSSIE
-"                  ADD  1                   TO   WS-EDT4-ECRIT
-"                                                WS-CPT-ECRIT
-"               ELSE
-"                  MOVE 2440                TO   WS-CODE-ABEND
-"                  PERFORM 4200-ABEND-ERR
-"               END-IF
-"     * ==>   Entité 1G159I.00353.ME.250
-"             WHEN TOP-DECL-05
-"               CALL  'CBLTDLI'           USING  ISRT
-"                                                 PCB-DFUSLS11
-"                                                 EL10-CFUSEL10
-"
-"               IF STAT-FUSEL50     = SPACE
-"     *            ECRITURE REUSSIE
-"                  ADD  1                   TO   WS-EDT5-ECRIT
-"                                                WS-CPT-ECRIT
-"               ELSE
-"                  MOVE 2450                TO   WS-CODE-ABEND
-"                  PERFORM 4200-ABEND-ERR
-"               END-IF
-"     * ==>   Entité 1G159I.00356.ME.250
-"             WHEN TOP-DECL-06
-"               CALL  'CBLTDLI'           USING  ISRT
-"                                                 PCB-DFUSLS16
-"                                                 EL10-CFUSEL10
-"
-"               IF STAT-FUSEL60     = SPACE
-"     *            ECRITURE REUSSIE
-"                  ADD  1                   TO   WS-EDT6-ECRIT
-"                                                WS-CPT-ECRIT
-"               ELSE
-"                  MOVE 2460                TO   WS-CODE-ABEND
-"                  PERFORM 4200-ABEND-ERR
-"               END-IF
-"     * ==>   Entité 1G159I.00357.ME.250
-"             WHEN TOP-DECL-07
-"               CALL  'CBLTDLI'           USING  ISRT
-"                                                 PCB-DFUSLS17
-"                                                 EL10-CFUSEL10
-"
-"               IF STAT-FUSEL70     = SPACE
-"     *            ECRITURE REUSSIE
-"                  ADD  1                   TO   WS-EDT7-ECRIT
-"                                                WS-CPT-ECRIT
-"               ELSE
-"                  MOVE 2470                TO   WS-CODE-ABEND
-"                  PERFORM 4200-ABEND-ERR
-"               END-IF
-"     * ==>   Entité 1G159I.00359.ME.540
-"             WHEN TOP-DECL-08
-"               CALL  'CBLTDLI'           USING  ISRT
-"                                                 PCB-DFUSLS18
-"                                                 EL10-CFUSEL10
-"
-"               IF STAT-FUSEL80     = SPACE
-"     *            ECRITURE REUSSIE
-"                  ADD  1                   TO   WS-EDT8-ECRIT
-"                                                WS-CPT-ECRIT
-"               ELSE
-"                  MOVE 2480                TO   WS-CODE-ABEND
-"                  PERFORM 4200-ABEND-ERR
-"               END-IF
-"     * ==>   Entité 1G159I.00360.ME.250
-"             WHEN TOP-DECL-09
-"               CALL  'CBLTDLI'           USING  ISRT
-"                                                 PCB-DFUSLS19
-"                                                 EL10-CFUSEL10
-"
-"               IF STAT-FUSEL90     = SPACE
-"     *            ECRITURE REUSSIE
-"                  ADD  1                   TO   WS-EDT9-ECRIT
-"                                                WS-CPT-ECRIT
-"               ELSE
-"                  MOVE 2490                TO   WS-CODE-ABEND
-"                  PERFORM 4200-ABEND-ERR
-"               END-IF
-150978        WHEN OTHER
-      * ==>   SI ERREUR ECRITURE
+
+152010*    AIGUILLAGE DE L'ECRITURE - RECHERCHE DU N° DE SORTIE DANS
+152010*    LA TABLE WS-T-ENT-DECL A LA PLACE DES 88 EN DUR
+152010     PERFORM 1359-RECH-ENT-DECL
+
+152010     EVALUATE WS-N-SLOT-ENT-DECL
+152010*     ==>   Entité 1G159I.00000.BR.492
+152010        WHEN 01
+152010           CALL  'CBLTDLI'           USING  ISRT
+152010                                             PCB-DFUSLS11
+152010                                             EL10-CFUSEL10
+
+152010           IF STAT-FUSEL10     = SPACE
+152010*             ECRITURE REUSSIE
+152010              ADD  1                   TO   WS-EDT1-ECRIT
+152010                                            WS-CPT-ECRIT
+152010           ELSE
+152010              MOVE 2410                TO   WS-CODE-ABEND
+152010              PERFORM 4200-ABEND-ERR
+152010           END-IF
+152010*     ==>   Entité 1G159I.00000.LE.250
+152010        WHEN 02
+152010           CALL  'CBLTDLI'           USING  ISRT
+152010                                             PCB-DFUSLS12
+152010                                             EL10-CFUSEL10
+
+152010           IF STAT-FUSEL20     = SPACE
+152010*             ECRITURE REUSSIE
+152010              ADD  1                   TO   WS-EDT2-ECRIT
+152010                                            WS-CPT-ECRIT
+152010           ELSE
+152010              MOVE 2420                TO   WS-CODE-ABEND
+152010              PERFORM 4200-ABEND-ERR
+152010           END-IF
+152010*     ==>   Entité 1G159I.00352.ME.876
+152010        WHEN 03
+152010           CALL  'CBLTDLI'           USING  ISRT
+152010                                             PCB-DFUSLS13
+152010                                             EL10-CFUSEL10
+
+152010           IF STAT-FUSEL30     = SPACE
+152010*             ECRITURE REUSSIE
+152010              ADD  1                   TO   WS-EDT3-ECRIT
+152010                                            WS-CPT-ECRIT
+152010           ELSE
+152010              MOVE 2430                TO   WS-CODE-ABEND
+152010              PERFORM 4200-ABEND-ERR
+152010           END-IF
+152010*     ==>   Entité 1G159I.00353.BR.663
+152010        WHEN 04
+152010           CALL  'CBLTDLI'           USING  ISRT
+152010                                             PCB-DFUSLS14
+152010                                             EL10-CFUSEL10
+
+152010           IF STAT-FUSEL40     = SPACE
+152010*             ECRITURE REUSSIE
+152010              ADD  1                   TO   WS-EDT4-ECRIT
+152010                                            WS-CPT-ECRIT
+152010           ELSE
+152010              MOVE 2440                TO   WS-CODE-ABEND
+152010              PERFORM 4200-ABEND-ERR
+152010           END-IF
+152010*     ==>   Entité 1G159I.00353.ME.250
+152010        WHEN 05
+152010           CALL  'CBLTDLI'           USING  ISRT
+152010                                             PCB-DFUSLS15
+152010                                             EL10-CFUSEL10
+
+152010           IF STAT-FUSEL50     = SPACE
+152010*             ECRITURE REUSSIE
+152010              ADD  1                   TO   WS-EDT5-ECRIT
+152010                                            WS-CPT-ECRIT
+152010           ELSE
+152010              MOVE 2450                TO   WS-CODE-ABEND
+152010              PERFORM 4200-ABEND-ERR
+152010           END-IF
+152010*     ==>   Entité 1G159I.00356.ME.250
+152010        WHEN 06
+152010           CALL  'CBLTDLI'           USING  ISRT
+152010                                             PCB-DFUSLS16
+152010                                             EL10-CFUSEL10
+
+152010           IF STAT-FUSEL60     = SPACE
+152010*             ECRITURE REUSSIE
+152010              ADD  1                   TO   WS-EDT6-ECRIT
+152010                                            WS-CPT-ECRIT
+152010           ELSE
+152010              MOVE 2460                TO   WS-CODE-ABEND
+152010              PERFORM 4200-ABEND-ERR
+152010           END-IF
+152010*     ==>   Entité 1G159I.00357.ME.250
+152010        WHEN 07
+152010           CALL  'CBLTDLI'           USING  ISRT
+152010                                             PCB-DFUSLS17
+152010                                             EL10-CFUSEL10
+
+152010           IF STAT-FUSEL70     = SPACE
+152010*             ECRITURE REUSSIE
+152010              ADD  1                   TO   WS-EDT7-ECRIT
+152010                                            WS-CPT-ECRIT
+152010           ELSE
+152010              MOVE 2470                TO   WS-CODE-ABEND
+152010              PERFORM 4200-ABEND-ERR
+152010           END-IF
+152010*     ==>   Entité 1G159I.00359.ME.540
+152010        WHEN 08
+152010           CALL  'CBLTDLI'           USING  ISRT
+152010                                             PCB-DFUSLS18
+152010                                             EL10-CFUSEL10
+
+152010           IF STAT-FUSEL80     = SPACE
+152010*             ECRITURE REUSSIE
+152010              ADD  1                   TO   WS-EDT8-ECRIT
+152010                                            WS-CPT-ECRIT
+152010           ELSE
+152010              MOVE 2480                TO   WS-CODE-ABEND
+152010              PERFORM 4200-ABEND-ERR
+152010           END-IF
+152010*     ==>   Entité 1G159I.00360.ME.250
+152010        WHEN 09
+152010           CALL  'CBLTDLI'           USING  ISRT
+152010                                             PCB-DFUSLS19
+152010                                             EL10-CFUSEL10
+
+152010           IF STAT-FUSEL90     = SPACE
+152010*             ECRITURE REUSSIE
+152010              ADD  1                   TO   WS-EDT9-ECRIT
+152010                                            WS-CPT-ECRIT
+152010           ELSE
+152010              MOVE 2490                TO   WS-CODE-ABEND
+152010              PERFORM 4200-ABEND-ERR
+152010           END-IF
+152010        WHEN OTHER
+      * ==>   SI ERREUR ECRITURE (entité absente de WS-T-ENT-DECL)
                  MOVE 2500                      TO WS-CODE-ABEND
                  PERFORM 4200-ABEND-ERR
            END-EVALUATE
       *
            .
 
+      * =============================================================  *
+      * RECHERCHE DU N° DE SORTIE DE L'ENTITE DECLARANTE COURANTE DANS
+      * LA TABLE WS-T-ENT-DECL (LST-ENT-DECL EN ENTREE)
+      * =============================================================  *
+152010 1359-RECH-ENT-DECL.
+
+152010     MOVE ZERO                      TO WS-N-SLOT-ENT-DECL
+
+152010     PERFORM VARYING WS-I-ENT-DECL FROM 1 BY 1
+152010     UNTIL WS-I-ENT-DECL > 9 OR ENT-DECL-TROUVEE
+152010        IF LST-ENT-DECL = WS-I-REF-GIIN-ENT-DECL (WS-I-ENT-DECL)
+152010           MOVE WS-N-SORTIE-ENT-DECL (WS-I-ENT-DECL)
+152010                                         TO WS-N-SLOT-ENT-DECL
+152010        END-IF
+152010     END-PERFORM
+152010     .
+
       *                         *****                               *  *
       * =============================================================  *
       * ALIMENTATION DES INFORMATIONS SELON LE FORMAT DE LA LIGNE NUMéRO
@@ -1980,12 +2120,15 @@ MCHA?            CONTINUE
 
 150978           ADD  1              TO WS-Q-PERS-DECL
 150978                                  WS-Q-CONTRAT-DECL
+152085           ADD  1              TO WS-Q-PERS-DECL-TOT
+152085                                  WS-Q-CONTRAT-DECL-TOT
 150978        END-IF
       *
 150978        IF AI11-C-TYP-ENR = '20'
                  PERFORM 3000-RESTIT-CLR
 
 150978           ADD  1              TO WS-Q-RECAL-DECL
+152085           ADD  1              TO WS-Q-RECAL-DECL-TOT
 150978        END-IF
       * CHECK POINT
               PERFORM 9960-PRISE-CHECKPOINT
@@ -2094,27 +2237,35 @@ MC         MOVE SPACES            TO W-I-RIB-INVAR
 151197     MOVE ZEROES            TO W-M-MNT-ASS
 151197     MOVE ZEROES            TO W-M-MNT-ASS-06
 MCHA+!     SET ENR-HIS-NN-TRV     TO TRUE
+152087     MOVE HIGH-VALUE        TO W-D-TIMSP-MIN
 151197
 151197*==> ACCèS à LA TABLE ENTêTE HISTORIQUE
 151197*    OUVERTURE DU CURSEUR D'ACCèS à LA TABLE TBHISFUS
 MC+        MOVE AI11-I-IDENT-CPT   TO WS-I-IDENT-1
 151197     PERFORM OUV-CUR-HIS-01
 151197
-151197*    BALAYAGE DE LA TABLE JUSQU'à ENTêTE DéTECTé
-151197     PERFORM UNTIL IND-FIN-TRT-HIS = 'O' OR ENR-HIS-TRV
+152087*    BALAYAGE DE TOUTE LA TABLE (PAS D'ARRET AU PREMIER ENTêTE
+152087*    DE MODIFICATION TROUVé) POUR REMONTER TOUTE LA CHAINE DES
+152087*    CORRECTIONS SUCCESSIVES ET RETENIR L'ENTêTE LA PLUS ANCIENNE
+152087*    POSTERIEURE à LA DéCLARATION INITIALE, C'EST LA TOUTE
+152087*    PREMIERE CORRECTION - ET NON UNE CORRECTION INTERMéDIAIRE SI
+152087*    LE COMPTE A éTé CORRIGé PLUS D'UNE FOIS
+151197     PERFORM UNTIL IND-FIN-TRT-HIS = 'O'
 151197        IF THIS-C-ACTION = 'M' AND THIS-C-TYPE-IDENT-1 = '03' AND
 151197           THIS-D-TIMSP > AI11-D-REF-FIC-INIT OF AI11-ENR-PERS-CPT
+152087           AND THIS-D-TIMSP < W-D-TIMSP-MIN
 151197           SET ENR-HIS-TRV     TO TRUE
+152087           MOVE THIS-D-TIMSP   TO W-D-TIMSP-MIN
 151197           MOVE THIS-N-OPE     TO W-N-OPE
 151197        END-IF
 151197*       LECTURE SUIVANTE DU CURSEUR D'ACCèS à LA TABLE TBHISFUS
 151197        PERFORM LEC-CUR-HIS-01
 151197     END-PERFORM
 151197
-151197*    FERMETURE DU CURSEUR D'ACCèS à LA TABLE TBHISFUS
-151197     IF IND-FIN-TRT-HIS NOT = 'O' AND ENR-HIS-TRV
-151197        PERFORM FER-CUR-HIS-01
-151197     END-IF
+152087*    LE CURSEUR EST DéJà FERMé PAR L'ACCESSEUR AU MOMENT OU
+152087*    LA LECTURE SUIVANTE REND NON-TROUVE (IND-FIN-TRT-HIS = 'O'
+152087*    SYSTEMATIQUEMENT EN SORTIE DE BOUCLE MAINTENANT QUE LA TABLE
+152087*    EST BALAYéE JUSQU'AU BOUT) : PAS DE FERMETURE EXPLICITE ICI
 151197
 151197*==> ACCèS à LA TABLE DETAIL HISTORIQUE
 151197     IF ENR-HIS-TRV
@@ -2147,9 +2298,32 @@ MC                     MOVE THID-L-DONNEE-AVANT  TO W-I-RIB-INVAR
 151197*         LECTURE SUIVANTE DU CURSEUR D'ACCèS à LA TABLE TBHIDFUS
 151197           PERFORM LEC-CUR-HID-01
 151197        END-PERFORM
+152088     ELSE
+152088*       AUCUNE ENTETE TBHISFUS TROUVEE POUR CE COMPTE : LA
+152088*       CORRECTION FATCA3 EN COURS N'A PAS DE DECLARATION
+152088*       ORIGINALE CONNUE - A SIGNALER AVANT TRANSMISSION
+152088        PERFORM ACCUM-EXCEPT-HIS
 151197     END-IF
 151197     .
 
+152088*                     ***                                        *
+152088*==============================================================*
+152088* ACCUMULATION DE LA LISTE DES COMPTES FATCA3 EN EXCEPTION      *
+152088* (PAS D'ENTETE TBHISFUS CORRESPONDANT - CF RECH-DONNEE-FATCA3) *
+152088*==============================================================*
+152088 ACCUM-EXCEPT-HIS.
+152088*
+152088     ADD 1                   TO   WS-Q-NB-EXCEPT-HIS
+152088
+152088*    LISTE BORNEE A 10 COMPTES - AU-DELA, SEUL LE COMPTEUR
+152088*    WS-Q-NB-EXCEPT-HIS CONTINUE A REFLETER LE NOMBRE REEL
+152088     IF WS-Q-NB-EXCEPT-HIS NOT > 10
+152088        MOVE AI11-I-IDENT-CPT
+152088                             TO   WS-I-UNIQ-KAC-EXCEPT-HIS
+152088                                    (WS-Q-NB-EXCEPT-HIS)
+152088     END-IF
+152088     .
+
 MC+   *
 "     *                     ***                                        *
 "     *==============================================================*
@@ -3967,8 +4141,44 @@ MCHA+-     MOVE AI11-C-REF-BLOC-RECAL  TO   EL10-C-REF-BLOC-RLC-INIT
 "     *    Nombre de décimales
 "          MOVE TCLR-Q-NBR-DEC         TO   EL10-Q-NBR-DEC
 "                                      OF   EL10-G-DATA-INF-CLR
+"
+152086*    CUMUL DU NOMBRE DE COMPTES PAR TYPE DE RECALCITRANT, POUR LE
+152086*    BILAN DE FIN D'ENTITE DECLARANTE (cf 4130-BILAN-TYPE-RECAL)
+152086     PERFORM 3115-ACCUM-TYPE-RECAL
 "          .
 "
+152086*===================================================*
+152086* CUMUL DU NOMBRE DE COMPTES PAR TYPE DE RECALCITRANT
+152086*===================================================*
+152086 3115-ACCUM-TYPE-RECAL.
+152086*
+152086     MOVE ZERO                  TO   WS-N-SLOT-TYPE-RECAL
+152086     PERFORM VARYING WS-I-TYPE-RECAL FROM 1 BY 1
+152086     UNTIL WS-I-TYPE-RECAL > WS-Q-NB-TYPE-RECAL
+152086        IF TCLR-C-TYPE-RECAL =
+152086           WS-C-TYPE-RECAL-TAB (WS-I-TYPE-RECAL)
+152086           MOVE WS-I-TYPE-RECAL    TO   WS-N-SLOT-TYPE-RECAL
+152086        END-IF
+152086     END-PERFORM
+152086*
+152086*    TYPE PAS ENCORE RENCONTRE POUR CETTE ENTITE : NOUVEAU SLOT
+152086*    (AU-DELA DE 6 TYPES - BORNE FATCA201 A FATCA206 - LES TYPES
+152086*    SUIVANTS NE SONT PLUS DETAILLES DANS LE BILAN)
+152086     IF WS-N-SLOT-TYPE-RECAL = ZERO
+152086        IF WS-Q-NB-TYPE-RECAL < 6
+152086           ADD 1                   TO   WS-Q-NB-TYPE-RECAL
+152086           MOVE TCLR-C-TYPE-RECAL  TO
+152086                WS-C-TYPE-RECAL-TAB (WS-Q-NB-TYPE-RECAL)
+152086           MOVE WS-Q-NB-TYPE-RECAL TO   WS-N-SLOT-TYPE-RECAL
+152086        END-IF
+152086     END-IF
+152086*
+152086     IF WS-N-SLOT-TYPE-RECAL NOT = ZERO
+152086        ADD TCLR-Q-NBR-CPT          TO
+152086             WS-Q-CPT-TYPE-RECAL (WS-N-SLOT-TYPE-RECAL)
+152086     END-IF
+152086     .
+"
 "     *===================================================*
 "     * ALIMENTATION DES DONNEES RBR
 "     *===================================================*
@@ -4032,6 +4242,12 @@ MCHA+-     MOVE AI11-C-REF-BLOC-RECAL  TO   EL10-C-REF-BLOC-RLC-INIT
 "     *    ECRITURE COMPTE
 "          PERFORM 1360-ECRIRE-OUT
 "
+152086*    BILAN DES RECALCITRANTS PAR TYPE POUR L'ENTITE DECLARANTE
+152086*    QUI VIENT DE SE TERMINER (LST-ENT-DECL N'EST REAFFECTEE A LA
+152086*    NOUVELLE ENTITE QU'APRES LE RETOUR DE 4100-RESTIT-ENQUEUE,
+152086*    cf 2000-TRT-PGM)
+152086     PERFORM 4130-BILAN-TYPE-RECAL
+"
 "     *      Initialisation des compteurs et montants
 "          MOVE ZERO                    TO WS-Q-PERS-DECL
 "                                          WS-Q-CONTRAT-DECL
@@ -4040,8 +4256,68 @@ MCHA+-     MOVE AI11-C-REF-BLOC-RECAL  TO   EL10-C-REF-BLOC-RLC-INIT
 "                                          WS-M-TOT-INT-DECL
 "                                          WS-M-TOT-CES-DECL
 "                                          WS-M-TOT-M-DECL
+"
+152086*      Remise a zero du bilan des recalcitrants par type
+152086     MOVE ZERO                    TO WS-Q-NB-TYPE-RECAL
+152086     MOVE SPACES                  TO WS-C-TYPE-RECAL-TAB (1)
+152086                                     WS-C-TYPE-RECAL-TAB (2)
+152086                                     WS-C-TYPE-RECAL-TAB (3)
+152086                                     WS-C-TYPE-RECAL-TAB (4)
+152086                                     WS-C-TYPE-RECAL-TAB (5)
+152086                                     WS-C-TYPE-RECAL-TAB (6)
+152086     MOVE ZERO                    TO WS-Q-CPT-TYPE-RECAL (1)
+152086                                     WS-Q-CPT-TYPE-RECAL (2)
+152086                                     WS-Q-CPT-TYPE-RECAL (3)
+152086                                     WS-Q-CPT-TYPE-RECAL (4)
+152086                                     WS-Q-CPT-TYPE-RECAL (5)
+152086                                     WS-Q-CPT-TYPE-RECAL (6)
 "          .
 "
+152086*==================================================*
+152086* BILAN DES RECALCITRANTS PAR TYPE (AccountPoolReportType)
+152086*    POUR L'ENTITE DECLARANTE LST-ENT-DECL QUI VIENT DE SE
+152086*    TERMINER ; RIEN N'EST AFFICHE SI CETTE ENTITE N'AVAIT AUCUN
+152086*    RECALCITRANT (WS-Q-NB-TYPE-RECAL = ZERO)
+152086*==================================================*
+152086 4130-BILAN-TYPE-RECAL.
+152086*
+152086*    PAS DE BILAN SI AUCUN TYPE DE RECALCITRANT RENCONTRE
+152086     IF WS-Q-NB-TYPE-RECAL NOT = ZERO
+152086*
+152086        MOVE  WS-Q-NB-TYPE-RECAL + 4 TO      BILA-Q-LIST-DISP
+152086        MOVE  WS-LIGNE-DECO1 TO      BILA-L-DISP (1)
+152086        MOVE  '* BILAN DES RECALCITRANTS PAR TYPE'
+152086                          TO      WS-LIGNE-LIB
+152086        MOVE  SPACE          TO      WS-LIGNE-VAL
+152086        MOVE  WS-LIGNE       TO      BILA-L-DISP (2)
+152086        MOVE  '*  GIIN DECLARANT : '
+152086                          TO      WS-LN-LIB-FIN
+152086        MOVE  LST-ENT-DECL   TO      WS-LN-LIB-FIN (21:20)
+152086        MOVE  SPACE          TO      WS-LN-VAL-FIN
+152086        MOVE  WS-LIGNE-FIN   TO      BILA-L-DISP (3)
+152086        MOVE  WS-LIGNE-DECO1 TO      BILA-L-DISP (4)
+152086*
+152086        PERFORM VARYING WS-I-TYPE-RECAL FROM 1 BY 1
+152086        UNTIL WS-I-TYPE-RECAL > WS-Q-NB-TYPE-RECAL
+152086           MOVE  '*    TYPE RECAL. :      '
+152086                          TO      WS-LN-LIB-FIN
+152086           MOVE  WS-C-TYPE-RECAL-TAB (WS-I-TYPE-RECAL)
+152086                          TO      WS-LN-LIB-FIN (25:8)
+152086           MOVE  WS-Q-CPT-TYPE-RECAL (WS-I-TYPE-RECAL)
+152086                          TO      WS-FIN-PART1
+152086           MOVE  WS-LIGNE-FIN0
+152086                          TO      WS-LN-VAL-FIN
+152086           MOVE  WS-LIGNE-FIN   TO
+152086                 BILA-L-DISP (WS-I-TYPE-RECAL + 4)
+152086        END-PERFORM
+152086*
+152086* APPEL MCCDBILA
+152086        CALL 'MCCDBILA'      USING   BILA-PARAM
+152086*
+152086     END-IF
+152086     .
+152086*==================================================*
+"
 "     *===================================================*
 "     * ALIMENTATION DES DONNEES FID
 "     *===================================================*
@@ -4856,6 +5132,26 @@ MCHA++*
 "                MOVE SPACES             TO      WS-LIGNE-ANO11
 "                MOVE TEND-C-REF-GIIN    TO      WS-LIGNE-ANO12
 MCHA++           MOVE WS-LIGNE-ANO1      TO      INAB-L-DISP (5)
+      *
+      *       1026 : GIIN ENTITE DECLARANTE INCONNU DE WS-T-ENT-DECL
+      *
+152085        WHEN       1026
+152085           MOVE    7               TO      INAB-Q-LIST-DISP
+152085           MOVE WS-LIGNE-ANO0      TO      INAB-L-DISP (1)
+152085           MOVE '*=> CODE ABEND  = '
+152085                                   TO      WS-LIGNE-ANO10
+152085           MOVE WS-CODE-ABEND      TO      WS-LIGNE-ANO11
+152085           MOVE WS-LIGNE-ANO1      TO      INAB-L-DISP (2)
+152085           MOVE '*=> GIIN ENTITE DECLARANTE INCONNU DE LA TABLE'
+152085                                   TO      WS-LIGNE-ANO21
+152085           MOVE WS-LIGNE-ANO2      TO      INAB-L-DISP (3)
+152085           MOVE WS-LIGNE-DECO1     TO      INAB-L-DISP (4)
+152085           MOVE '*=> REF GIIN    = '
+152085                                   TO      WS-LIGNE-ANO10
+152085           MOVE SPACES             TO      WS-LIGNE-ANO11
+152085           MOVE LST-ENT-DECL       TO      WS-LIGNE-ANO12
+152085           MOVE WS-LIGNE-ANO1      TO      INAB-L-DISP (5)
+152085           MOVE WS-LIGNE-DECO1     TO      INAB-L-DISP (6)
       *       2410 : PROBLEME ECRITURE DANS FICHIER EN SORTIE
       *
               WHEN       2410
@@ -5125,6 +5421,197 @@ MCHA++           MOVE WS-LIGNE-ANO1      TO      INAB-L-DISP (5)
            CALL 'MCCDBILA'      USING   BILA-PARAM
            .
 
+      *==================================================*
+      * BILAN DE RECONCILIATION DES COMPTEURS DE CONTROLE
+      *    COMPARE LES COMPTEURS DE DECLARATION ACCUMULES
+      *    (WS-Q-PERS-DECL/WS-Q-CONTRAT-DECL/WS-Q-RECAL-DECL et les
+      *    montants WS-M-TOT-xxx-DECL) AUX COMPTEURS D'EXTRACTION DE
+      *    LA SOURCE (WS-CPT-AIG-LUS-10 POUR TBCNTFUS/TBCLIFUS,
+      *    WS-CPT-AIG-LUS-20 POUR LE RECALCITRANT TBRBRFUS/TBCLRFUS),
+      *    POUR DETECTER UN ECART AVANT TRANSMISSION DU FICHIER
+      *==================================================*
+152085 4310-BILAN-RECONCILIATION.
+      *
+152085     MOVE  15             TO      BILA-Q-LIST-DISP
+152085     MOVE  WS-LIGNE-DECO1 TO      BILA-L-DISP (1)
+
+152085     MOVE  '* BILAN DE RECONCILIATION'
+152085                          TO      WS-LIGNE-LIB
+152085     MOVE  'DES COMPTEURS            *'
+152085                          TO      WS-LIGNE-VAL
+152085     MOVE  WS-LIGNE       TO      BILA-L-DISP (2)
+
+152085     MOVE  WS-LIGNE-DECO1 TO      BILA-L-DISP (3)
+
+      * COMPTES/CLIENTS EXTRAITS DE L'AIGUILLAGE (SOURCE TBCNTFUS/
+      * TBCLIFUS) CONTRE LES PERSONNES/CONTRATS EFFECTIVEMENT DECLARES
+152085     MOVE  WS-CPT-AIG-LUS-10
+152085                          TO      WS-FIN-PART1
+152085     MOVE  '*  NB ENREG. EXTRAITS AIG TYPE 10 (CPT): '
+152085                          TO      WS-LN-LIB-FIN
+152085     MOVE  WS-LIGNE-FIN0  TO      WS-LN-VAL-FIN
+152085     MOVE  WS-LIGNE-FIN   TO      BILA-L-DISP (4)
+
+152085     MOVE  WS-Q-PERS-DECL-TOT
+152085                          TO      WS-FIN-PART1
+152085     MOVE  '*  NB PERSONNES DECLAREES (WS-Q-PERS) : '
+152085                          TO      WS-LN-LIB-FIN
+152085     MOVE  WS-LIGNE-FIN0  TO      WS-LN-VAL-FIN
+152085     MOVE  WS-LIGNE-FIN   TO      BILA-L-DISP (5)
+
+152085     MOVE  WS-Q-CONTRAT-DECL-TOT
+152085                          TO      WS-FIN-PART1
+152085     MOVE  '*  NB CONTRATS DECLARES (WS-Q-CONTRAT): '
+152085                          TO      WS-LN-LIB-FIN
+152085     MOVE  WS-LIGNE-FIN0  TO      WS-LN-VAL-FIN
+152085     MOVE  WS-LIGNE-FIN   TO      BILA-L-DISP (6)
+
+152085     IF WS-CPT-AIG-LUS-10 = WS-Q-PERS-DECL-TOT
+152085        AND WS-CPT-AIG-LUS-10 = WS-Q-CONTRAT-DECL-TOT
+152085        MOVE '*  CONTROLE COMPTES/CLIENTS  : OK'
+152085                          TO      WS-LN-LIB-FIN
+152085     ELSE
+152085        MOVE '*  CONTROLE COMPTES/CLIENTS  : *** ECART ***'
+152085                          TO      WS-LN-LIB-FIN
+152085     END-IF
+152085     MOVE  SPACE          TO      WS-LN-VAL-FIN
+152085     MOVE  WS-LIGNE-FIN   TO      BILA-L-DISP (7)
+
+      * RECALCITRANTS EXTRAITS DE L'AIGUILLAGE (SOURCE TBRBRFUS/
+      * TBCLRFUS) CONTRE LES RECALCITRANTS EFFECTIVEMENT DECLARES
+152085     MOVE  WS-CPT-AIG-LUS-20
+152085                          TO      WS-FIN-PART1
+152085     MOVE  '*  NB ENREG. EXTRAITS AIG TYPE 20 (RBR): '
+152085                          TO      WS-LN-LIB-FIN
+152085     MOVE  WS-LIGNE-FIN0  TO      WS-LN-VAL-FIN
+152085     MOVE  WS-LIGNE-FIN   TO      BILA-L-DISP (8)
+
+152085     MOVE  WS-Q-RECAL-DECL-TOT
+152085                          TO      WS-FIN-PART1
+152085     MOVE  '*  NB RECALCITRANTS DECLARES (WS-Q-RECAL): '
+152085                          TO      WS-LN-LIB-FIN
+152085     MOVE  WS-LIGNE-FIN0  TO      WS-LN-VAL-FIN
+152085     MOVE  WS-LIGNE-FIN   TO      BILA-L-DISP (9)
+
+152085     IF WS-CPT-AIG-LUS-20 = WS-Q-RECAL-DECL-TOT
+152085        MOVE '*  CONTROLE RECALCITRANTS    : OK'
+152085                          TO      WS-LN-LIB-FIN
+152085     ELSE
+152085        MOVE '*  CONTROLE RECALCITRANTS    : *** ECART ***'
+152085                          TO      WS-LN-LIB-FIN
+152085     END-IF
+152085     MOVE  SPACE          TO      WS-LN-VAL-FIN
+152085     MOVE  WS-LIGNE-FIN   TO      BILA-L-DISP (10)
+
+      * MONTANTS CUMULES DECLARES (POUR INFORMATION - AUCUNE SOMME DE
+      * CONTROLE INDEPENDANTE N'EST DISPONIBLE COTE SOURCE POUR CES
+      * TOTAUX, CONTRAIREMENT AUX COMPTEURS CI-DESSUS)
+152085     MOVE  WS-M-TOT-SOL-DECL
+152085                          TO      WS-FIN-PART1-MNT
+152085     MOVE  '*  TOTAL SOLDES DECLARES (WS-M-TOT-SOL): '
+152085                          TO      WS-LN-LIB-FIN
+152085     MOVE  WS-LIGNE-FIN-MNT0
+152085                          TO      WS-LN-VAL-FIN
+152085     MOVE  WS-LIGNE-FIN   TO      BILA-L-DISP (11)
+
+152085     MOVE  WS-M-TOT-INT-DECL
+152085                          TO      WS-FIN-PART1-MNT
+152085     MOVE  '*  TOTAL INTERETS DECLARES (WS-M-TOT-INT): '
+152085                          TO      WS-LN-LIB-FIN
+152085     MOVE  WS-LIGNE-FIN-MNT0
+152085                          TO      WS-LN-VAL-FIN
+152085     MOVE  WS-LIGNE-FIN   TO      BILA-L-DISP (12)
+
+152085     MOVE  WS-M-TOT-CES-DECL
+152085                          TO      WS-FIN-PART1-MNT
+152085     MOVE  '*  TOTAL CESSIONS DECLAREES (WS-M-TOT-CES): '
+152085                          TO      WS-LN-LIB-FIN
+152085     MOVE  WS-LIGNE-FIN-MNT0
+152085                          TO      WS-LN-VAL-FIN
+152085     MOVE  WS-LIGNE-FIN   TO      BILA-L-DISP (13)
+
+152085     MOVE  WS-M-TOT-M-DECL
+152085                          TO      WS-FIN-PART1-MNT
+152085     MOVE  '*  TOTAL MONTANT DECLARE (WS-M-TOT-M): '
+152085                          TO      WS-LN-LIB-FIN
+152085     MOVE  WS-LIGNE-FIN-MNT0
+152085                          TO      WS-LN-VAL-FIN
+152085     MOVE  WS-LIGNE-FIN   TO      BILA-L-DISP (14)
+
+152085     MOVE  WS-LIGNE-DECO1 TO      BILA-L-DISP (15)
+
+      * APPEL MCCDBILA
+152085     CALL 'MCCDBILA'      USING   BILA-PARAM
+152085     .
+
+      *==================================================*
+      * BILAN DES COMPTES FATCA3 EN EXCEPTION (CORRECTION *
+      * SANS ENTETE TBHISFUS CORRESPONDANTE - CF          *
+      * RECH-DONNEE-FATCA3/ACCUM-EXCEPT-HIS)              *
+      *==================================================*
+152088 4320-BILAN-EXCEPT-HIS.
+152088*
+152088*    AUCUNE EXCEPTION A SIGNALER - PAS DE BILAN
+152088     IF WS-Q-NB-EXCEPT-HIS NOT = ZERO
+152088
+152088        IF WS-Q-NB-EXCEPT-HIS > 10
+152088           MOVE 10              TO      WS-N-SLOT-EXCEPT-HIS
+152088        ELSE
+152088           MOVE WS-Q-NB-EXCEPT-HIS
+152088                             TO      WS-N-SLOT-EXCEPT-HIS
+152088        END-IF
+
+152088        MOVE  WS-N-SLOT-EXCEPT-HIS + 5
+152088                          TO      BILA-Q-LIST-DISP
+152088        MOVE  WS-LIGNE-DECO1 TO      BILA-L-DISP (1)
+
+152088        MOVE  '* COMPTES FATCA3 EN EXCEPTION (SANS ENTETE'
+152088                          TO      WS-LIGNE-LIB
+152088        MOVE  'TBHISFUS)                  *'
+152088                          TO      WS-LIGNE-VAL
+152088        MOVE  WS-LIGNE       TO      BILA-L-DISP (2)
+
+152088        MOVE  WS-Q-NB-EXCEPT-HIS
+152088                          TO      WS-FIN-PART1
+152088        MOVE  '*  NOMBRE TOTAL DE COMPTES EN EXCEPTION : '
+152088                          TO      WS-LN-LIB-FIN
+152088        MOVE  WS-LIGNE-FIN0  TO      WS-LN-VAL-FIN
+152088        MOVE  WS-LIGNE-FIN   TO      BILA-L-DISP (3)
+
+152088        IF WS-Q-NB-EXCEPT-HIS > 10
+152088           MOVE '*  LISTE CI-DESSOUS LIMITEE AUX 10 PREMIERS'
+152088                          TO      WS-LIGNE-LIB
+152088           MOVE '                                        *'
+152088                          TO      WS-LIGNE-VAL
+152088        ELSE
+152088           MOVE '*  LISTE DES COMPTES CONCERNES :'
+152088                          TO      WS-LIGNE-LIB
+152088           MOVE '                               *'
+152088                          TO      WS-LIGNE-VAL
+152088        END-IF
+152088        MOVE  WS-LIGNE       TO      BILA-L-DISP (4)
+
+152088        MOVE  WS-LIGNE-DECO1 TO      BILA-L-DISP (5)
+
+152088        MOVE  1              TO      WS-I-EXCEPT-HIS
+152088        PERFORM UNTIL WS-I-EXCEPT-HIS > WS-N-SLOT-EXCEPT-HIS
+152088           MOVE  '*    COMPTE : '
+152088                          TO      WS-LN-LIB-FIN
+152088           MOVE  SPACES      TO      WS-LN-VAL-FIN
+152088           MOVE  WS-I-UNIQ-KAC-EXCEPT-HIS (WS-I-EXCEPT-HIS)
+152088                          TO      WS-LN-VAL-FIN (1:17)
+152088           MOVE  '*'         TO      WS-LN-VAL-FIN (20:1)
+152088           MOVE  WS-LIGNE-FIN   TO
+152088                 BILA-L-DISP (WS-I-EXCEPT-HIS + 5)
+152088           ADD   1            TO     WS-I-EXCEPT-HIS
+152088        END-PERFORM
+
+      * APPEL MCCDBILA
+152088        CALL 'MCCDBILA'      USING   BILA-PARAM
+152088*
+152088     END-IF
+152088     .
+
       *---------------------------------------------------------*
       *                   PARAGRAPHES 9XXX
       *---------------------------------------------------------*
@@ -5245,6 +5732,9 @@ MCHA++           MOVE WS-LIGNE-ANO1      TO      INAB-L-DISP (5)
 150978        MOVE  WS-Q-PERS-DECL     TO   W999-Q-PERS-DECL
 150978        MOVE  WS-Q-CONTRAT-DECL  TO   W999-Q-CONTRAT-DECL
 150978        MOVE  WS-Q-RECAL-DECL    TO   W999-Q-RECAL-DECL
+152085        MOVE  WS-Q-PERS-DECL-TOT    TO   W999-Q-PERS-DECL-TOT
+152085        MOVE  WS-Q-CONTRAT-DECL-TOT TO   W999-Q-CONTRAT-DECL-TOT
+152085        MOVE  WS-Q-RECAL-DECL-TOT   TO   W999-Q-RECAL-DECL-TOT
 150978        MOVE  WS-M-TOT-SOL-DECL  TO   W999-M-TOT-SOL-DECL
 150978        MOVE  WS-M-TOT-INT-DECL  TO   W999-M-TOT-INT-DECL
 150978        MOVE  WS-M-TOT-CES-DECL  TO   W999-M-TOT-CES-DECL
@@ -5258,6 +5748,11 @@ MCHA++           MOVE WS-LIGNE-ANO1      TO      INAB-L-DISP (5)
 150978        MOVE  WS-CPT-AIG-LUS-20  TO   W999-CPT-AIG-LUS-20
 
               PERFORM SQ-COMMIT
+
+152085* AFFICHAGE DE LA POSITION DE CHECKPOINT (SANS RECOMPILATION
+152085* EN MODE DEBUGGING) POUR DECIDER D'UNE REPRISE
+152085        PERFORM 9961-AFFICH-CHECKPOINT
+
       D       DISPLAY 'BFUSEL10 > PRISE DE CHECKPOINT'
 150978D       DISPLAY 'W999-I-IDENT-END     :'W999-I-IDENT-END
 150978D       DISPLAY 'W999-I-IDENT-REF-REP :'W999-I-IDENT-REF-REP
@@ -5290,6 +5785,57 @@ MCHA++           MOVE WS-LIGNE-ANO1      TO      INAB-L-DISP (5)
            END-IF
            .
 
+      *==================================================*
+      * AFFICHAGE DE LA POSITION DE CHECKPOINT
+      *    TOUJOURS ACTIF (PAS BESOIN D'UNE RECOMPILATION EN MODE
+      *    DEBUGGING) POUR PERMETTRE DE DECIDER D'UNE REPRISE
+      *==================================================*
+152085 9961-AFFICH-CHECKPOINT.
+      *
+152085     MOVE  7              TO      BILA-Q-LIST-DISP
+152085     MOVE  WS-LIGNE-DECO1 TO      BILA-L-DISP (1)
+
+152085     MOVE  '* POSITION DE CHECKPOINT'
+152085                          TO      WS-LIGNE-LIB
+152085     MOVE  SPACE          TO      WS-LIGNE-VAL
+152085     MOVE  WS-LIGNE       TO      BILA-L-DISP (2)
+
+152085     MOVE  W999-I-IDENT-END
+152085                          TO      WS-FIN-PART1-MNT
+152085     MOVE  '*  DERNIER IDENT. END CHECKPOINTE     : '
+152085                          TO      WS-LN-LIB-FIN
+152085     MOVE  WS-LIGNE-FIN-MNT0
+152085                          TO      WS-LN-VAL-FIN
+152085     MOVE  WS-LIGNE-FIN   TO      BILA-L-DISP (3)
+
+152085     MOVE  W999-I-IDENT-REF-REP
+152085                          TO      WS-FIN-PART1-MNT
+152085     MOVE  '*  IDENT. REF. REPRISE                : '
+152085                          TO      WS-LN-LIB-FIN
+152085     MOVE  WS-LIGNE-FIN-MNT0
+152085                          TO      WS-LN-VAL-FIN
+152085     MOVE  WS-LIGNE-FIN   TO      BILA-L-DISP (4)
+
+152085     MOVE  W999-NB-CHECKPOINT
+152085                          TO      WS-FIN-PART1
+152085     MOVE  '*  NOMBRE DE CHECKPOINTS PRIS          : '
+152085                          TO      WS-LN-LIB-FIN
+152085     MOVE  WS-LIGNE-FIN0  TO      WS-LN-VAL-FIN
+152085     MOVE  WS-LIGNE-FIN   TO      BILA-L-DISP (5)
+
+152085     MOVE  WS-CPT-NBRE-CHECK
+152085                          TO      WS-FIN-PART1
+152085     MOVE  '*  CPT. CHECKPOINTS SESSION COURANTE   : '
+152085                          TO      WS-LN-LIB-FIN
+152085     MOVE  WS-LIGNE-FIN0  TO      WS-LN-VAL-FIN
+152085     MOVE  WS-LIGNE-FIN   TO      BILA-L-DISP (6)
+
+152085     MOVE  WS-LIGNE-DECO1 TO      BILA-L-DISP (7)
+
+      * APPEL MCCDBILA
+152085     CALL 'MCCDBILA'      USING   BILA-PARAM
+152085     .
+
       *==================================================*
       * TRAITEMENT FIN DU PROGRAMME
       *==================================================*
@@ -5299,6 +5845,12 @@ MCHA++           MOVE WS-LIGNE-ANO1      TO      INAB-L-DISP (5)
            PERFORM 9922-RECUP-DATES-HEURES
            PERFORM 4300-AFFICHAGE-FIN
 
+152085* BILAN DE RECONCILIATION DES COMPTEURS
+152085     PERFORM 4310-BILAN-RECONCILIATION
+
+152088* BILAN DES COMPTES FATCA3 EN EXCEPTION (SANS ENTETE TBHISFUS)
+152088     PERFORM 4320-BILAN-EXCEPT-HIS
+
       * ARRET TRAITEMENT
            PERFORM SQ-FIN-PGM-BATCH
            GOBACK
