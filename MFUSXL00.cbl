@@ -56,6 +56,9 @@
       * Essadiq      | 27/10/14 | 141525 | CREATION                    *
       *    BAICH     |          |        |                             *
       *______________|__________|________|_____________________________*
+      *              |          |        |                             *
+      * MCHA         | 15/09/15 | 151802 | DECOUPAGE MULTI-BALISES     *
+      *______________|__________|________|_____________________________*
       *                                                                *
       ******************************************************************
 
@@ -95,8 +98,8 @@
 
 
         05    WS-Q-XML                  PIC  9(08) BINARY VALUE ZERO.
-size  * 05    WS-L-XML                  PIC  X(200000) VALUE SPACE.
-size    05    WS-L-XML                  PIC  X(22000) VALUE SPACE.
+size    05    WS-L-XML                  PIC  X(200000) VALUE SPACE.
+size  * 05    WS-L-XML                  PIC  X(22000) VALUE SPACE.
       *       Indentation
         05    WS-Q-INDT-INIT            PIC  9(04) BINARY VALUE ZERO.
         05    WS-Q-INDT-UNIT            PIC  9(04) BINARY VALUE ZERO.
@@ -105,8 +108,8 @@ size    05    WS-L-XML                  PIC  X(22000) VALUE SPACE.
         05    WS-L-DECL-ENCODING        PIC  X(80) VALUE SPACE.
       *       Namespace
         05    WS-Q-NMSP                 PIC  9(04)       BINARY.
-size  * 05    WS-G-NMSP OCCURS 10.
-size    05    WS-G-NMSP OCCURS 5.
+size    05    WS-G-NMSP OCCURS 10.
+size  * 05    WS-G-NMSP OCCURS 5.
          15   WS-Q-NMSP-PRFX            PIC  9(04)       BINARY.
          15   WS-L-NMSP-PRFX            PIC  X(20).
          15   WS-Q-NMSP-URN             PIC  9(04)       BINARY.
@@ -199,8 +202,17 @@ size  *  10   WS-L-XML-LINE             PIC  X(250) VALUE SPACE.
 
         05    WS-N-XML-DCOP             PIC  9(04) BINARY VALUE ZERO.
         05    WS-Q-XML-DCOP-INDT        PIC  9(04) BINARY VALUE ZERO.
+      *       WS-L-DCOP-TAG peut contenir plusieurs noms de balise
+      *       séparés par un espace (une seule balise reste acceptée
+      *       pour compatibilité) - FCT-DCOP s'arrête sur la première
+      *       balise de la liste rencontrée dans le document
         05    WS-Q-DCOP-TAG             PIC  9(04) BINARY VALUE ZERO.
         05    WS-L-DCOP-TAG             PIC  X(80) VALUE SPACE.
+      *       Liste des balises de découpage éclatée
+151802  05    WS-Q-DCOP-TAG-NB          PIC  9(04) BINARY VALUE ZERO.
+151802  05    WS-G-DCOP-TAG OCCURS 10.
+151802   15   WS-Q-DCOP-TAG-UNIT        PIC  9(04) BINARY VALUE ZERO.
+151802   15   WS-L-DCOP-TAG-UNIT        PIC  X(80) VALUE SPACE.
 
       * ---- INTERNES
 
@@ -221,6 +233,9 @@ size  *  10   WS-L-XML-LINE             PIC  X(250) VALUE SPACE.
         05    WS-Q-LENGTH               PIC  9(04) BINARY VALUE ZERO.
         05    WS-Q-OFFSET               PIC  9(04) BINARY VALUE ZERO.
 
+151802  05    WS-C-DCOP-MATCH           PIC 9(01)   VALUE 0.
+151802   88   DCOP-MATCH                            VALUE 1.
+
         05    WS-C-TAG-COMPLEXE         PIC 9(01)   VALUE 0.
          88   TAG-CMPLX                             VALUE 1.
          88   TAG-SMPLE                             VALUE 2.
@@ -719,7 +734,8 @@ size  *  10   WS-L-XML-LINE             PIC  X(250) VALUE SPACE.
            MOVE WS-N-XML-DCOP             TO  ZCOM-N-XML-DCOP
            MOVE WS-Q-XML-DCOP-INDT        TO  ZCOM-Q-XML-DCOP-INDT
 
-size       IF WS-Q-XML-TAB > 120
+size  *    IF WS-Q-XML-TAB > 120
+150823     IF WS-Q-XML-TAB > 1000
               MOVE  08                    TO   ZCOM-CODE-RETOUR
               MOVE  17                    TO   ZCOM-C-RET
               MOVE 'Nombre de lignes dépasse taille ZCOM'
@@ -1914,6 +1930,52 @@ SBOU          END-IF
            .
 
 
+      *--------------*
+151802 FCT-DCOP-LISTE.
+      *--------------*
+
+      *    Éclate WS-L-DCOP-TAG (une ou plusieurs balises séparées
+      *    par un espace) dans la table WS-G-DCOP-TAG, pour permettre
+      *    à FCT-DCOP de découper sur n'importe laquelle d'entre elles
+      *    en un seul appel.
+
+151802     MOVE ZERO                        TO WS-Q-DCOP-TAG-NB
+151802     MOVE ZERO                        TO WS-Q-OFFSET
+
+151802     PERFORM VARYING I FROM 1 BY 1
+151802     UNTIL I > WS-Q-DCOP-TAG
+151802     OR    WS-Q-DCOP-TAG-NB >= 10
+
+151802        IF WS-L-DCOP-TAG(I:1) = SPACE
+151802           IF WS-Q-OFFSET > ZERO
+151802              ADD 1                 TO WS-Q-DCOP-TAG-NB
+151802              MOVE WS-Q-OFFSET      TO
+151802                   WS-Q-DCOP-TAG-UNIT(WS-Q-DCOP-TAG-NB)
+151802              MOVE WS-L-DCOP-TAG(I - WS-Q-OFFSET : WS-Q-OFFSET)
+151802                                    TO
+151802                   WS-L-DCOP-TAG-UNIT(WS-Q-DCOP-TAG-NB)
+151802              MOVE ZERO             TO WS-Q-OFFSET
+151802           END-IF
+151802        ELSE
+151802           ADD 1                    TO WS-Q-OFFSET
+151802        END-IF
+
+151802     END-PERFORM
+
+      *    Dernier mot de la liste (non suivi d'un espace)
+151802     IF WS-Q-OFFSET > ZERO
+151802     AND WS-Q-DCOP-TAG-NB < 10
+151802        ADD 1                       TO WS-Q-DCOP-TAG-NB
+151802        MOVE WS-Q-OFFSET            TO
+151802             WS-Q-DCOP-TAG-UNIT(WS-Q-DCOP-TAG-NB)
+151802        MOVE WS-L-DCOP-TAG(WS-Q-DCOP-TAG - WS-Q-OFFSET + 1 :
+151802                           WS-Q-OFFSET)
+151802                                    TO
+151802             WS-L-DCOP-TAG-UNIT(WS-Q-DCOP-TAG-NB)
+151802     END-IF
+
+151802     .
+
       *--------*
        FCT-DCOP.
       *--------*
@@ -1926,6 +1988,8 @@ SBOU          END-IF
            MOVE ZERO                        TO WS-N-XML-DCOP
            MOVE ZERO                        TO WS-Q-XML-DCOP-INDT
 
+151802     PERFORM FCT-DCOP-LISTE
+
       D    DISPLAY 'WS-L-DCOP-TAG : ' WS-L-DCOP-TAG
       D    DISPLAY 'WS-Q-DCOP-TAG : ' WS-Q-DCOP-TAG
 
@@ -1941,8 +2005,21 @@ SBOU          END-IF
       D          DISPLAY 'TAG RECH : '
       D                  WS-L-DCOP-TAG(1:WS-Q-DCOP-TAG)
 
-                 IF WS-L-XML-TAG-NAME(I)(1:WS-Q-XML-TAG-NAME(I))
-                  = WS-L-DCOP-TAG(1:WS-Q-DCOP-TAG)
+151802           MOVE ZERO                  TO WS-C-DCOP-MATCH
+
+151802           PERFORM VARYING J FROM 1 BY 1
+151802           UNTIL J > WS-Q-DCOP-TAG-NB
+
+151802              IF WS-L-XML-TAG-NAME(I)(1:WS-Q-XML-TAG-NAME(I))
+151802               = WS-L-DCOP-TAG-UNIT(J)(1:WS-Q-DCOP-TAG-UNIT(J))
+
+151802                 MOVE 1                 TO WS-C-DCOP-MATCH
+
+151802              END-IF
+
+151802           END-PERFORM
+
+151802           IF DCOP-MATCH
 
                     COMPUTE WS-N-XML-DCOP = I - 1
 
@@ -2181,8 +2258,8 @@ SBOU          END-IF
            MOVE ZERO                  TO      ZCOM-Q-XML-TAB
 
            PERFORM VARYING I FROM 1 BY 1
-size  *    UNTIL I > 1000
-size       UNTIL I > 120
+size       UNTIL I > 1000
+size  *    UNTIL I > 120
               MOVE ZERO               TO      ZCOM-Q-XML-LINE(I)
               MOVE ZERO               TO      ZCOM-Q-XML-INDT(I)
               MOVE SPACE              TO      ZCOM-L-XML-LINE(I)
